@@ -5,22 +5,33 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT INPUT-FILE ASSIGN TO "personas.txt"
-       ORGANIZATION IS LINE SEQUENTIAL.
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS SEQUENTIAL
+       RECORD KEY IS PR-PERSON-ID OF INPUT-RECORD
+       FILE STATUS IS WS-FILE-STATUS.
     SELECT VALID-FILE ASSIGN TO "validos.txt"
-       ORGANIZATION IS LINE SEQUENTIAL.
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-VALID-STATUS.
     SELECT INVALID-FILE ASSIGN TO "invalidos.txt"
-       ORGANIZATION IS LINE SEQUENTIAL.
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-INVALID-STATUS.
+    SELECT AUDIT-FILE ASSIGN TO "auditoria.log"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-AUDIT-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
 FD INPUT-FILE.
-01 INPUT-RECORD PIC X(80).
+    COPY PERSONREC REPLACING PERSON-RECORD BY INPUT-RECORD.
 
 FD VALID-FILE.
-01 VALID-RECORD PIC X(80).
+    COPY PERSONREC REPLACING PERSON-RECORD BY VALID-RECORD.
 
 FD INVALID-FILE.
-01 INVALID-RECORD PIC X(80).
+    COPY PERSONREC REPLACING PERSON-RECORD BY INVALID-RECORD.
+
+FD AUDIT-FILE.
+    COPY AUDITREC REPLACING AUDIT-RECORD BY AUDIT-LINE-REC.
 
 WORKING-STORAGE SECTION.
 01 WS-NAME PIC X(20).
@@ -28,24 +39,85 @@ WORKING-STORAGE SECTION.
 01 EOF-FLAG PIC X VALUE "N".
 01 WS-NUMERIC-FLAG PIC X VALUE "N".
 01 WS-AGE-CHECK PIC 9 VALUE 1.
+01 WS-FILE-STATUS PIC XX VALUE "00".
+01 WS-VALID-STATUS PIC XX VALUE "00".
+01 WS-INVALID-STATUS PIC XX VALUE "00".
+01 TOTAL-INACTIVE-RECORDS PIC 9(4) VALUE 0. *> Registros dados de baja, excluidos
+01 TOTAL-READ-RECORDS PIC 9(4) VALUE 0.     *> Total de registros leídos de personas.txt
+01 TOTAL-VALID-RECORDS PIC 9(4) VALUE 0.
+01 TOTAL-INVALID-RECORDS PIC 9(4) VALUE 0.
+01 WS-CONTROL-SUM PIC 9(4) VALUE 0.
+
+*> Rango de edad válido, configurable por variables de entorno
+*> EDAD_MINIMA / EDAD_MAXIMA; si no están definidas o no son
+*> numéricas se mantiene el rango completo 00-99 (sin restricción).
+01 WS-EDAD-MIN PIC 99 VALUE 0.
+01 WS-EDAD-MAX PIC 99 VALUE 99.
+01 WS-EDAD-MIN-ENV PIC X(02) VALUE SPACES.
+01 WS-EDAD-MAX-ENV PIC X(02) VALUE SPACES.
+
+*> Registro trailer de control al final de personas.txt.
+01 WS-CONTROL-COUNT PIC 9(06) VALUE 0.
+
+*> Bitácora de auditoría, común a todos los programas del sistema.
+01 WS-AUDIT-STATUS PIC XX VALUE "00".
+01 WS-AUDIT-OPERATOR PIC X(20) VALUE SPACES.
+01 WS-AUDIT-DATE-N PIC 9(8) VALUE 0.
+01 WS-AUDIT-DATE-R REDEFINES WS-AUDIT-DATE-N.
+    05 WS-AUDIT-YEAR  PIC 9(4).
+    05 WS-AUDIT-MONTH PIC 99.
+    05 WS-AUDIT-DAY   PIC 99.
+01 WS-AUDIT-DATE-DISPLAY PIC X(10).
+01 WS-AUDIT-TIME-N PIC 9(8) VALUE 0.
+01 WS-AUDIT-DETAIL PIC X(22) VALUE SPACES.
 
 PROCEDURE DIVISION.
+    ACCEPT WS-EDAD-MIN-ENV FROM ENVIRONMENT "EDAD_MINIMA".
+    IF WS-EDAD-MIN-ENV IS NUMERIC
+        MOVE WS-EDAD-MIN-ENV TO WS-EDAD-MIN
+    END-IF.
+    ACCEPT WS-EDAD-MAX-ENV FROM ENVIRONMENT "EDAD_MAXIMA".
+    IF WS-EDAD-MAX-ENV IS NUMERIC
+        MOVE WS-EDAD-MAX-ENV TO WS-EDAD-MAX
+    END-IF.
+
     OPEN INPUT INPUT-FILE
          OUTPUT VALID-FILE
          OUTPUT INVALID-FILE.
 
+    IF WS-FILE-STATUS NOT = "00"
+        DISPLAY "Error: no se pudo abrir 'personas.txt' (status "
+            WS-FILE-STATUS ")."
+        MOVE 16 TO RETURN-CODE
+        GOBACK
+    END-IF.
+
     PERFORM UNTIL EOF-FLAG = "Y"
         READ INPUT-FILE INTO INPUT-RECORD
             AT END MOVE "Y" TO EOF-FLAG
             NOT AT END
-                MOVE INPUT-RECORD (1:20) TO WS-NAME
-                MOVE INPUT-RECORD (21:2) TO WS-AGE
+              IF PR-TYPE-TRAILER OF INPUT-RECORD
+                MOVE PR-CONTROL-COUNT OF INPUT-RECORD TO WS-CONTROL-COUNT
+              ELSE
+              ADD 1 TO TOTAL-READ-RECORDS
+              IF PR-STATUS-INACTIVE OF INPUT-RECORD
+                ADD 1 TO TOTAL-INACTIVE-RECORDS
+              ELSE
+                MOVE PR-NAME OF INPUT-RECORD TO WS-NAME
+                MOVE PR-AGE OF INPUT-RECORD TO WS-AGE
 
                 *> Validar el nombre
                 IF WS-NAME = SPACES
                     DISPLAY "Error: Nombre vacío o en blanco. Registro guardado como inválido."
                     MOVE INPUT-RECORD TO INVALID-RECORD
+                    MOVE "01" TO PR-REASON-CODE OF INVALID-RECORD
                     WRITE INVALID-RECORD
+                    IF WS-INVALID-STATUS = "00"
+                        ADD 1 TO TOTAL-INVALID-RECORDS
+                    ELSE
+                        DISPLAY "Error: no se pudo escribir en 'invalidos.txt' "
+                            "(status " WS-INVALID-STATUS ")."
+                    END-IF
                 ELSE
                     *> Validar que la edad sea numérica
                     MOVE 1 TO WS-AGE-CHECK
@@ -60,13 +132,42 @@ PROCEDURE DIVISION.
                     IF WS-NUMERIC-FLAG = "N"
                         DISPLAY "Error: Edad no válida para el nombre: " WS-NAME
                         MOVE INPUT-RECORD TO INVALID-RECORD
+                        MOVE "02" TO PR-REASON-CODE OF INVALID-RECORD
                         WRITE INVALID-RECORD
+                        IF WS-INVALID-STATUS = "00"
+                            ADD 1 TO TOTAL-INVALID-RECORDS
+                        ELSE
+                            DISPLAY "Error: no se pudo escribir en 'invalidos.txt' "
+                                "(status " WS-INVALID-STATUS ")."
+                        END-IF
                     ELSE
-                        DISPLAY "Nombre: " WS-NAME " | Edad: " WS-AGE
-                        MOVE INPUT-RECORD TO VALID-RECORD
-                        WRITE VALID-RECORD
+                        IF WS-AGE < WS-EDAD-MIN OR WS-AGE > WS-EDAD-MAX
+                            DISPLAY "Error: Edad fuera del rango permitido ("
+                                WS-EDAD-MIN "-" WS-EDAD-MAX ") para: " WS-NAME
+                            MOVE INPUT-RECORD TO INVALID-RECORD
+                            MOVE "03" TO PR-REASON-CODE OF INVALID-RECORD
+                            WRITE INVALID-RECORD
+                            IF WS-INVALID-STATUS = "00"
+                                ADD 1 TO TOTAL-INVALID-RECORDS
+                            ELSE
+                                DISPLAY "Error: no se pudo escribir en 'invalidos.txt' "
+                                    "(status " WS-INVALID-STATUS ")."
+                            END-IF
+                        ELSE
+                            DISPLAY "Nombre: " WS-NAME " | Edad: " WS-AGE
+                            MOVE INPUT-RECORD TO VALID-RECORD
+                            WRITE VALID-RECORD
+                            IF WS-VALID-STATUS = "00"
+                                ADD 1 TO TOTAL-VALID-RECORDS
+                            ELSE
+                                DISPLAY "Error: no se pudo escribir en 'validos.txt' "
+                                    "(status " WS-VALID-STATUS ")."
+                            END-IF
+                        END-IF
                     END-IF
                 END-IF
+              END-IF
+              END-IF
         END-READ
     END-PERFORM.
 
@@ -74,7 +175,64 @@ PROCEDURE DIVISION.
           VALID-FILE
           INVALID-FILE.
 
-    DISPLAY "Registros válidos guardados en 'validos.txt'."
-    DISPLAY "Registros inválidos guardados en 'invalidos.txt'."
+    DISPLAY "Registros válidos guardados en 'validos.txt': " TOTAL-VALID-RECORDS.
+    DISPLAY "Registros inválidos guardados en 'invalidos.txt': " TOTAL-INVALID-RECORDS.
+    DISPLAY "Registros inactivos (excluidos): " TOTAL-INACTIVE-RECORDS.
+
+    *> Cuadre de control: lo leído debe cuadrar con lo repartido
+    *> entre válidos, inválidos e inactivos.
+    COMPUTE WS-CONTROL-SUM =
+        TOTAL-VALID-RECORDS + TOTAL-INVALID-RECORDS + TOTAL-INACTIVE-RECORDS.
+    DISPLAY "Registros leídos de 'personas.txt': " TOTAL-READ-RECORDS.
+    IF WS-CONTROL-SUM = TOTAL-READ-RECORDS
+        DISPLAY "Cuadre de control correcto."
+    ELSE
+        DISPLAY "AVISO: descuadre de control. Leídos: " TOTAL-READ-RECORDS
+            " Válidos+Inválidos+Inactivos: " WS-CONTROL-SUM
+    END-IF.
+
+    *> Cuadre adicional contra el registro trailer de personas.txt
+    IF WS-CONTROL-COUNT = 0
+        DISPLAY "Aviso: personas.txt no tiene registro de control (trailer)."
+    ELSE
+        IF TOTAL-READ-RECORDS = WS-CONTROL-COUNT
+            DISPLAY "Cuadre de control correcto frente al trailer: "
+                WS-CONTROL-COUNT
+        ELSE
+            DISPLAY "AVISO: descuadre frente al trailer. Trailer: "
+                WS-CONTROL-COUNT " Leídos: " TOTAL-READ-RECORDS
+        END-IF
+    END-IF.
+
     DISPLAY "Fin del procesamiento.".
-    STOP RUN.
+    PERFORM 8000-WRITE-AUDIT-LOG.
+    GOBACK.
+
+8000-WRITE-AUDIT-LOG.
+    OPEN EXTEND AUDIT-FILE.
+    IF WS-AUDIT-STATUS = "35"
+        OPEN OUTPUT AUDIT-FILE
+    END-IF.
+    ACCEPT WS-AUDIT-OPERATOR FROM ENVIRONMENT "USER".
+    ACCEPT WS-AUDIT-DATE-N FROM DATE YYYYMMDD.
+    ACCEPT WS-AUDIT-TIME-N FROM TIME.
+    STRING WS-AUDIT-DAY   DELIMITED BY SIZE "/"
+           WS-AUDIT-MONTH DELIMITED BY SIZE "/"
+           WS-AUDIT-YEAR  DELIMITED BY SIZE
+        INTO WS-AUDIT-DATE-DISPLAY.
+    MOVE SPACES TO WS-AUDIT-DETAIL.
+    STRING "V=" DELIMITED BY SIZE
+           TOTAL-VALID-RECORDS DELIMITED BY SIZE
+           " I=" DELIMITED BY SIZE
+           TOTAL-INVALID-RECORDS DELIMITED BY SIZE
+        INTO WS-AUDIT-DETAIL.
+    MOVE SPACES TO AUDIT-LINE-REC.
+    MOVE "SaveValidInvalidRecords" TO AUD-PROGRAM OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-DATE-DISPLAY TO AUD-DATE OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-TIME-N TO AUD-TIME OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-OPERATOR TO AUD-OPERATOR OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-DETAIL TO AUD-DETAIL OF AUDIT-LINE-REC.
+    WRITE AUDIT-LINE-REC.
+    CLOSE AUDIT-FILE.
+8000-WRITE-AUDIT-LOG-EXIT.
+    EXIT.
