@@ -4,35 +4,363 @@ PROGRAM-ID. WriteMultipleRecords.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT OUTPUT-FILE ASSIGN TO "personas.txt"
-       ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT MASTER-FILE ASSIGN TO "personas.txt"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS PR-PERSON-ID OF MASTER-RECORD
+       FILE STATUS IS WS-FILE-STATUS.
+    SELECT BATCH-FILE ASSIGN TO WS-BATCH-FILE-NAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-BATCH-STATUS.
+    SELECT LASTID-FILE ASSIGN TO "personas.lastid"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-LASTID-STATUS.
+    SELECT AUDIT-FILE ASSIGN TO "auditoria.log"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-AUDIT-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
-FD OUTPUT-FILE.
-01 OUTPUT-RECORD PIC X(80).
+FD MASTER-FILE.
+    COPY PERSONREC REPLACING PERSON-RECORD BY MASTER-RECORD.
+
+FD BATCH-FILE.
+01 BATCH-RECORD PIC X(80).
+
+*> Marca de agua con el mayor ID archivado, para no chocar con IDs
+*> de sesiones anteriores cuando 'personas.txt' se ha vaciado.
+FD LASTID-FILE.
+01 LASTID-LINE PIC 9(06).
+
+FD AUDIT-FILE.
+    COPY AUDITREC REPLACING AUDIT-RECORD BY AUDIT-LINE-REC.
 
 WORKING-STORAGE SECTION.
 01 WS-NAME PIC X(20).      *> Nombre ajustado a 20 caracteres
 01 WS-AGE PIC XX.          *> Edad ajustada a 2 caracteres
 01 WS-CONTINUE PIC X VALUE "Y".
+01 WS-MODE PIC X VALUE "A". *> "A" = añadir, "R" = reemplazar
+01 WS-ENTRY-MODE PIC X VALUE "I". *> "I" = interactivo, "L" = por lote
+01 WS-LAST-ID PIC 9(06) VALUE 0.      *> Mayor ID ya usado en el fichero
+01 WS-NEXT-ID PIC 9(06) VALUE 1.      *> Próximo ID a asignar
+01 WS-FILE-STATUS PIC XX VALUE "00".
+01 WS-OPEN-STATUS PIC XX VALUE "00". *> Estado del OPEN, capturado antes de que el
+                                     *> propio recorrido de 1000-FIND-LAST-ID lo pise
+01 WS-EOF PIC X VALUE "N".
+01 WS-BATCH-FILE-NAME PIC X(80).
+01 WS-BATCH-STATUS PIC XX VALUE "00".
+01 WS-BATCH-EOF PIC X VALUE "N".
+01 WS-LASTID-STATUS PIC XX VALUE "00".
+01 WS-COMMA-POS PIC 99.
+01 WS-DUP-FOUND PIC X VALUE "N".
+01 WS-DUP-CONFIRM PIC X VALUE "Y".
+01 WS-SKIP-WRITE PIC X VALUE "N".
+01 WS-AGE-VALID PIC X VALUE "N".
+01 WS-AGE-CHECK PIC 9 VALUE 1.
+01 WS-BRANCH-CODE PIC X(04).
+01 WS-REGISTERED-COUNT PIC 9(4) VALUE 0. *> Personas dadas de alta en esta ejecución
+01 WS-BIRTH-DATE PIC X(08) VALUE SPACES. *> AAAAMMDD, opcional
+01 WS-BIRTH-DATE-N REDEFINES WS-BIRTH-DATE PIC 9(08).
+
+*> Modo desatendido: si el proceso que llama (p.ej. PipelineDriver) fija
+*> estas variables de entorno, se usan en vez de preguntar por consola,
+*> para que una ejecución nocturna no se quede bloqueada en un ACCEPT.
+01 WS-MODE-ENV PIC X VALUE SPACES.
+01 WS-ENTRY-MODE-ENV PIC X VALUE SPACES.
+01 WS-BATCH-FILE-ENV PIC X(80) VALUE SPACES.
+
+*> Registro trailer de control al final de personas.txt.
+01 WS-TRAILER-ID PIC 9(06) VALUE 999999.
+01 WS-FILE-COUNT PIC 9(06) VALUE 0. *> Registros de detalle ya presentes al empezar
+01 WS-TOTAL-COUNT PIC 9(06) VALUE 0. *> Total final para el trailer
+
+*> Bitácora de auditoría, común a todos los programas del sistema.
+01 WS-AUDIT-STATUS PIC XX VALUE "00".
+01 WS-AUDIT-OPERATOR PIC X(20) VALUE SPACES.
+01 WS-AUDIT-DATE-N PIC 9(8) VALUE 0.
+01 WS-AUDIT-DATE-R REDEFINES WS-AUDIT-DATE-N.
+    05 WS-AUDIT-YEAR  PIC 9(4).
+    05 WS-AUDIT-MONTH PIC 99.
+    05 WS-AUDIT-DAY   PIC 99.
+01 WS-AUDIT-DATE-DISPLAY PIC X(10).
+01 WS-AUDIT-TIME-N PIC 9(8) VALUE 0.
+01 WS-AUDIT-DETAIL PIC X(22) VALUE SPACES.
 
 PROCEDURE DIVISION.
-    OPEN OUTPUT OUTPUT-FILE.
-    
+    ACCEPT WS-MODE-ENV FROM ENVIRONMENT "WMR_MODO".
+    IF WS-MODE-ENV NOT = SPACES
+        MOVE WS-MODE-ENV TO WS-MODE
+    ELSE
+        DISPLAY "¿Añadir a personas.txt existente o reemplazarlo? (A/R): "
+            WITH NO ADVANCING
+        ACCEPT WS-MODE
+    END-IF.
+
+    MOVE 0 TO WS-LAST-ID.
+    IF WS-MODE = "R" OR WS-MODE = "r"
+        OPEN OUTPUT MASTER-FILE
+        CLOSE MASTER-FILE
+        OPEN I-O MASTER-FILE
+        MOVE WS-FILE-STATUS TO WS-OPEN-STATUS
+    ELSE
+        OPEN I-O MASTER-FILE
+        IF WS-FILE-STATUS = "35"
+            *> Todavía no existe personas.txt: se crea desde cero
+            OPEN OUTPUT MASTER-FILE
+            CLOSE MASTER-FILE
+            OPEN I-O MASTER-FILE
+            MOVE WS-FILE-STATUS TO WS-OPEN-STATUS
+        ELSE
+            MOVE WS-FILE-STATUS TO WS-OPEN-STATUS
+            PERFORM 1000-FIND-LAST-ID
+        END-IF
+    END-IF.
+
+    IF WS-OPEN-STATUS NOT = "00"
+        DISPLAY "Error: no se pudo abrir 'personas.txt' (status "
+            WS-OPEN-STATUS ")."
+        MOVE 16 TO RETURN-CODE
+        GOBACK
+    END-IF.
+
+    PERFORM 1050-CHECK-ARCHIVE-LASTID.
+    COMPUTE WS-NEXT-ID = WS-LAST-ID + 1.
+
+    ACCEPT WS-ENTRY-MODE-ENV FROM ENVIRONMENT "WMR_ENTRADA".
+    IF WS-ENTRY-MODE-ENV NOT = SPACES
+        MOVE WS-ENTRY-MODE-ENV TO WS-ENTRY-MODE
+    ELSE
+        DISPLAY "¿Entrada interactiva o por lote (I/L)?: " WITH NO ADVANCING
+        ACCEPT WS-ENTRY-MODE
+    END-IF.
+
+    IF WS-ENTRY-MODE = "L" OR WS-ENTRY-MODE = "l"
+        PERFORM 3000-BATCH-LOAD
+    ELSE
+        PERFORM 2000-INTERACTIVE-LOAD
+    END-IF.
+
+    PERFORM 7000-WRITE-TRAILER.
+
+    CLOSE MASTER-FILE.
+    DISPLAY "Los datos han sido escritos en 'personas.txt'".
+    PERFORM 8000-WRITE-AUDIT-LOG.
+    GOBACK.
+
+1000-FIND-LAST-ID.
+    MOVE "N" TO WS-EOF.
+    PERFORM UNTIL WS-EOF = "Y"
+        READ MASTER-FILE NEXT RECORD
+            AT END MOVE "Y" TO WS-EOF
+            NOT AT END
+                IF PR-TYPE-TRAILER OF MASTER-RECORD
+                    CONTINUE
+                ELSE
+                    ADD 1 TO WS-FILE-COUNT
+                    IF PR-PERSON-ID OF MASTER-RECORD > WS-LAST-ID
+                        MOVE PR-PERSON-ID OF MASTER-RECORD TO WS-LAST-ID
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM.
+1000-FIND-LAST-ID-EXIT.
+    EXIT.
+
+1050-CHECK-ARCHIVE-LASTID.
+    OPEN INPUT LASTID-FILE.
+    IF WS-LASTID-STATUS = "00"
+        READ LASTID-FILE
+            AT END CONTINUE
+        END-READ
+        IF LASTID-LINE > WS-LAST-ID
+            MOVE LASTID-LINE TO WS-LAST-ID
+        END-IF
+        CLOSE LASTID-FILE
+    END-IF.
+1050-CHECK-ARCHIVE-LASTID-EXIT.
+    EXIT.
+
+2000-INTERACTIVE-LOAD.
     PERFORM UNTIL WS-CONTINUE = "N"
-        MOVE SPACES TO OUTPUT-RECORD            *> Limpiar el registro
         DISPLAY "Introduce el nombre (máx. 20 caracteres): " WITH NO ADVANCING
         ACCEPT WS-NAME
-        DISPLAY "Introduce la edad (máx. 2 dígitos): " WITH NO ADVANCING
-        ACCEPT WS-AGE
-        MOVE WS-NAME TO OUTPUT-RECORD (1:20)    *> Mover nombre
-        MOVE WS-AGE TO OUTPUT-RECORD (21:2)     *> Mover edad
-        WRITE OUTPUT-RECORD                     *> Escribir registro
+        MOVE "N" TO WS-AGE-VALID
+        PERFORM UNTIL WS-AGE-VALID = "Y"
+            DISPLAY "Introduce la edad (00-99): " WITH NO ADVANCING
+            ACCEPT WS-AGE
+            PERFORM 2210-CHECK-AGE-VALID
+            IF WS-AGE-VALID = "N"
+                DISPLAY "Edad no válida: debe ser numérica, de 00 a 99."
+            END-IF
+        END-PERFORM
+        DISPLAY "Introduce el código de sucursal (máx. 4 caracteres): "
+            WITH NO ADVANCING
+        ACCEPT WS-BRANCH-CODE
+        DISPLAY "Fecha de nacimiento AAAAMMDD (opcional, en blanco si se desconoce): "
+            WITH NO ADVANCING
+        ACCEPT WS-BIRTH-DATE
+        PERFORM 2100-WRITE-PERSON
         DISPLAY "¿Quieres continuar? (Y/N): " WITH NO ADVANCING
         ACCEPT WS-CONTINUE
     END-PERFORM.
-    
-    CLOSE OUTPUT-FILE.
-    DISPLAY "Los datos han sido escritos en 'personas.txt'".
-    STOP RUN.
+2000-INTERACTIVE-LOAD-EXIT.
+    EXIT.
+
+2210-CHECK-AGE-VALID.
+    MOVE "Y" TO WS-AGE-VALID.
+    IF WS-AGE = SPACES
+        MOVE "N" TO WS-AGE-VALID
+    ELSE
+        PERFORM VARYING WS-AGE-CHECK FROM 1 BY 1 UNTIL WS-AGE-CHECK > 2
+            IF WS-AGE (WS-AGE-CHECK:1) NOT NUMERIC
+                MOVE "N" TO WS-AGE-VALID
+            END-IF
+        END-PERFORM
+    END-IF.
+2210-CHECK-AGE-VALID-EXIT.
+    EXIT.
+
+2100-WRITE-PERSON.
+    MOVE "N" TO WS-SKIP-WRITE.
+    PERFORM 2050-CHECK-DUPLICATE-NAME.
+    IF WS-SKIP-WRITE = "N"
+        MOVE SPACES TO MASTER-RECORD
+        MOVE WS-NEXT-ID TO PR-PERSON-ID OF MASTER-RECORD
+        MOVE WS-NAME TO PR-NAME OF MASTER-RECORD
+        MOVE WS-AGE TO PR-AGE OF MASTER-RECORD
+        MOVE WS-BRANCH-CODE TO PR-BRANCH-CODE OF MASTER-RECORD
+        IF WS-BIRTH-DATE = SPACES
+            MOVE 0 TO PR-BIRTH-DATE OF MASTER-RECORD
+        ELSE
+            MOVE WS-BIRTH-DATE-N TO PR-BIRTH-DATE OF MASTER-RECORD
+        END-IF
+        SET PR-STATUS-ACTIVE OF MASTER-RECORD TO TRUE
+        SET PR-TYPE-DETAIL OF MASTER-RECORD TO TRUE
+        WRITE MASTER-RECORD
+        DISPLAY "Persona registrada con ID: " WS-NEXT-ID
+        ADD 1 TO WS-NEXT-ID
+        ADD 1 TO WS-REGISTERED-COUNT
+    END-IF.
+2100-WRITE-PERSON-EXIT.
+    EXIT.
+
+2050-CHECK-DUPLICATE-NAME.
+    MOVE "N" TO WS-DUP-FOUND.
+    MOVE LOW-VALUES TO PR-PERSON-ID OF MASTER-RECORD.
+    START MASTER-FILE KEY IS >= PR-PERSON-ID OF MASTER-RECORD
+        INVALID KEY MOVE "Y" TO WS-EOF
+        NOT INVALID KEY MOVE "N" TO WS-EOF
+    END-START.
+    PERFORM UNTIL WS-EOF = "Y" OR WS-DUP-FOUND = "Y"
+        READ MASTER-FILE NEXT RECORD
+            AT END MOVE "Y" TO WS-EOF
+            NOT AT END
+                IF NOT PR-TYPE-TRAILER OF MASTER-RECORD
+                    IF PR-NAME OF MASTER-RECORD = WS-NAME
+                        MOVE "Y" TO WS-DUP-FOUND
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM.
+    IF WS-DUP-FOUND = "Y"
+        IF WS-ENTRY-MODE = "L" OR WS-ENTRY-MODE = "l"
+            DISPLAY "Aviso: nombre duplicado, se omite en modo lote: " WS-NAME
+            MOVE "Y" TO WS-SKIP-WRITE
+        ELSE
+            DISPLAY "Aviso: ya existe una persona con el nombre " WS-NAME
+            DISPLAY "¿Registrar de todas formas? (Y/N): " WITH NO ADVANCING
+            ACCEPT WS-DUP-CONFIRM
+            IF WS-DUP-CONFIRM = "N" OR WS-DUP-CONFIRM = "n"
+                MOVE "Y" TO WS-SKIP-WRITE
+            END-IF
+        END-IF
+    END-IF.
+2050-CHECK-DUPLICATE-NAME-EXIT.
+    EXIT.
+
+3000-BATCH-LOAD.
+    ACCEPT WS-BATCH-FILE-ENV FROM ENVIRONMENT "WMR_FICHERO_LOTE".
+    IF WS-BATCH-FILE-ENV NOT = SPACES
+        MOVE WS-BATCH-FILE-ENV TO WS-BATCH-FILE-NAME
+    ELSE
+        DISPLAY "Introduce el nombre del fichero de lote (nombre,edad,sucursal,nacimiento por línea): "
+            WITH NO ADVANCING
+        ACCEPT WS-BATCH-FILE-NAME
+    END-IF.
+    OPEN INPUT BATCH-FILE.
+    IF WS-BATCH-STATUS NOT = "00"
+        DISPLAY "Error: no se pudo abrir el fichero de lote '"
+            WS-BATCH-FILE-NAME "' (status " WS-BATCH-STATUS ")."
+    ELSE
+        MOVE "N" TO WS-BATCH-EOF
+        PERFORM UNTIL WS-BATCH-EOF = "Y"
+            READ BATCH-FILE INTO BATCH-RECORD
+                AT END MOVE "Y" TO WS-BATCH-EOF
+                NOT AT END
+                    PERFORM 3100-PARSE-BATCH-LINE
+                    PERFORM 2210-CHECK-AGE-VALID
+                    IF WS-AGE-VALID = "N"
+                        DISPLAY "Aviso: edad no válida, se omite del lote: "
+                            WS-NAME
+                    ELSE
+                        PERFORM 2100-WRITE-PERSON
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE BATCH-FILE
+    END-IF.
+3000-BATCH-LOAD-EXIT.
+    EXIT.
+
+3100-PARSE-BATCH-LINE.
+    MOVE SPACES TO WS-NAME.
+    MOVE SPACES TO WS-AGE.
+    MOVE SPACES TO WS-BRANCH-CODE.
+    MOVE SPACES TO WS-BIRTH-DATE.
+    UNSTRING BATCH-RECORD DELIMITED BY ","
+        INTO WS-NAME WS-AGE WS-BRANCH-CODE WS-BIRTH-DATE.
+3100-PARSE-BATCH-LINE-EXIT.
+    EXIT.
+
+7000-WRITE-TRAILER.
+    COMPUTE WS-TOTAL-COUNT = WS-FILE-COUNT + WS-REGISTERED-COUNT.
+    MOVE SPACES TO MASTER-RECORD.
+    MOVE WS-TRAILER-ID TO PR-PERSON-ID OF MASTER-RECORD.
+    MOVE WS-TOTAL-COUNT TO PR-CONTROL-COUNT OF MASTER-RECORD.
+    SET PR-TYPE-TRAILER OF MASTER-RECORD TO TRUE.
+    IF WS-MODE = "R" OR WS-MODE = "r"
+        WRITE MASTER-RECORD
+    ELSE
+        REWRITE MASTER-RECORD
+            INVALID KEY WRITE MASTER-RECORD
+        END-REWRITE
+    END-IF.
+7000-WRITE-TRAILER-EXIT.
+    EXIT.
+
+8000-WRITE-AUDIT-LOG.
+    OPEN EXTEND AUDIT-FILE.
+    IF WS-AUDIT-STATUS = "35"
+        OPEN OUTPUT AUDIT-FILE
+    END-IF.
+    ACCEPT WS-AUDIT-OPERATOR FROM ENVIRONMENT "USER".
+    ACCEPT WS-AUDIT-DATE-N FROM DATE YYYYMMDD.
+    ACCEPT WS-AUDIT-TIME-N FROM TIME.
+    STRING WS-AUDIT-DAY   DELIMITED BY SIZE "/"
+           WS-AUDIT-MONTH DELIMITED BY SIZE "/"
+           WS-AUDIT-YEAR  DELIMITED BY SIZE
+        INTO WS-AUDIT-DATE-DISPLAY.
+    MOVE SPACES TO WS-AUDIT-DETAIL.
+    STRING "ALTAS=" DELIMITED BY SIZE
+           WS-REGISTERED-COUNT DELIMITED BY SIZE
+        INTO WS-AUDIT-DETAIL.
+    MOVE SPACES TO AUDIT-LINE-REC.
+    MOVE "WriteMultipleRecords" TO AUD-PROGRAM OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-DATE-DISPLAY TO AUD-DATE OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-TIME-N TO AUD-TIME OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-OPERATOR TO AUD-OPERATOR OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-DETAIL TO AUD-DETAIL OF AUDIT-LINE-REC.
+    WRITE AUDIT-LINE-REC.
+    CLOSE AUDIT-FILE.
+8000-WRITE-AUDIT-LOG-EXIT.
+    EXIT.
