@@ -1,16 +1,71 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Greeting.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AUDIT-FILE ASSIGN TO "auditoria.log"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-AUDIT-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD AUDIT-FILE.
+    COPY AUDITREC REPLACING AUDIT-RECORD BY AUDIT-LINE-REC.
+
 WORKING-STORAGE SECTION.
 01 USER-INFO.
    02 USER-NAME PIC A(20).
    02 AGE       PIC 99.
 
+*> Bitácora de auditoría, común a todos los programas del sistema.
+01 WS-AUDIT-STATUS PIC XX VALUE "00".
+01 WS-AUDIT-OPERATOR PIC X(20) VALUE SPACES.
+01 WS-AUDIT-DATE-N PIC 9(8) VALUE 0.
+01 WS-AUDIT-DATE-R REDEFINES WS-AUDIT-DATE-N.
+    05 WS-AUDIT-YEAR  PIC 9(4).
+    05 WS-AUDIT-MONTH PIC 99.
+    05 WS-AUDIT-DAY   PIC 99.
+01 WS-AUDIT-DATE-DISPLAY PIC X(10).
+01 WS-AUDIT-TIME-N PIC 9(8) VALUE 0.
+01 WS-AUDIT-DETAIL PIC X(22) VALUE SPACES.
+01 WS-AUDIT-NAME PIC X(15) VALUE SPACES. *> USER-NAME recortado para que
+                                         *> "NOMBRE=" + nombre quepa en
+                                         *> WS-AUDIT-DETAIL sin desbordar
+
 PROCEDURE DIVISION.
     DISPLAY "Por favor, introduce tu nombre:".
     ACCEPT USER-NAME.
     DISPLAY "Por favor, introduce tu edad:".
     ACCEPT AGE.
     DISPLAY "Hola, " USER-NAME "! Tienes " AGE " a√±os.".
+    PERFORM 8000-WRITE-AUDIT-LOG.
     STOP RUN.
+
+8000-WRITE-AUDIT-LOG.
+    OPEN EXTEND AUDIT-FILE.
+    IF WS-AUDIT-STATUS = "35"
+        OPEN OUTPUT AUDIT-FILE
+    END-IF.
+    ACCEPT WS-AUDIT-OPERATOR FROM ENVIRONMENT "USER".
+    ACCEPT WS-AUDIT-DATE-N FROM DATE YYYYMMDD.
+    ACCEPT WS-AUDIT-TIME-N FROM TIME.
+    STRING WS-AUDIT-DAY   DELIMITED BY SIZE "/"
+           WS-AUDIT-MONTH DELIMITED BY SIZE "/"
+           WS-AUDIT-YEAR  DELIMITED BY SIZE
+        INTO WS-AUDIT-DATE-DISPLAY.
+    MOVE SPACES TO WS-AUDIT-DETAIL.
+    MOVE USER-NAME (1:15) TO WS-AUDIT-NAME.
+    STRING "NOMBRE=" DELIMITED BY SIZE
+           WS-AUDIT-NAME DELIMITED BY SIZE
+        INTO WS-AUDIT-DETAIL.
+    MOVE SPACES TO AUDIT-LINE-REC.
+    MOVE "Greeting" TO AUD-PROGRAM OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-DATE-DISPLAY TO AUD-DATE OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-TIME-N TO AUD-TIME OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-OPERATOR TO AUD-OPERATOR OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-DETAIL TO AUD-DETAIL OF AUDIT-LINE-REC.
+    WRITE AUDIT-LINE-REC.
+    CLOSE AUDIT-FILE.
+8000-WRITE-AUDIT-LOG-EXIT.
+    EXIT.
