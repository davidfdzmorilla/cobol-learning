@@ -0,0 +1,145 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. UpdateRecord.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT MASTER-FILE ASSIGN TO "personas.txt"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS PR-PERSON-ID OF MASTER-RECORD
+       FILE STATUS IS WS-FILE-STATUS.
+    SELECT AUDIT-FILE ASSIGN TO "auditoria.log"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-AUDIT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD MASTER-FILE.
+    COPY PERSONREC REPLACING PERSON-RECORD BY MASTER-RECORD.
+
+FD AUDIT-FILE.
+    COPY AUDITREC REPLACING AUDIT-RECORD BY AUDIT-LINE-REC.
+
+WORKING-STORAGE SECTION.
+01 WS-ID PIC 9(06).
+01 WS-NAME PIC X(20).
+01 WS-AGE PIC XX.
+01 WS-FILE-STATUS PIC XX VALUE "00".
+01 WS-CONTINUE PIC X VALUE "Y".
+01 WS-UPDATED-COUNT PIC 9(4) VALUE 0.
+01 WS-AGE-VALID PIC X VALUE "N".
+01 WS-AGE-CHECK PIC 9 VALUE 1.
+
+*> Bitácora de auditoría, común a todos los programas del sistema.
+01 WS-AUDIT-STATUS PIC XX VALUE "00".
+01 WS-AUDIT-OPERATOR PIC X(20) VALUE SPACES.
+01 WS-AUDIT-DATE-N PIC 9(8) VALUE 0.
+01 WS-AUDIT-DATE-R REDEFINES WS-AUDIT-DATE-N.
+    05 WS-AUDIT-YEAR  PIC 9(4).
+    05 WS-AUDIT-MONTH PIC 99.
+    05 WS-AUDIT-DAY   PIC 99.
+01 WS-AUDIT-DATE-DISPLAY PIC X(10).
+01 WS-AUDIT-TIME-N PIC 9(8) VALUE 0.
+01 WS-AUDIT-DETAIL PIC X(22) VALUE SPACES.
+
+PROCEDURE DIVISION.
+    OPEN I-O MASTER-FILE.
+    IF WS-FILE-STATUS NOT = "00"
+        DISPLAY "Error: no se pudo abrir 'personas.txt' (status "
+            WS-FILE-STATUS ")."
+        STOP RUN
+    END-IF.
+
+    PERFORM UNTIL WS-CONTINUE = "N"
+        DISPLAY "Introduce el ID de la persona a corregir: " WITH NO ADVANCING
+        ACCEPT WS-ID
+        MOVE WS-ID TO PR-PERSON-ID OF MASTER-RECORD
+        READ MASTER-FILE
+            INVALID KEY
+                DISPLAY "No existe ninguna persona con ID " WS-ID
+            NOT INVALID KEY
+              IF PR-TYPE-TRAILER OF MASTER-RECORD
+                DISPLAY "El ID " WS-ID " está reservado para el registro de "
+                    "control y no se puede modificar."
+              ELSE
+                DISPLAY "Nombre actual: " PR-NAME OF MASTER-RECORD
+                DISPLAY "Edad actual  : " PR-AGE OF MASTER-RECORD
+                DISPLAY "Nuevo nombre (deja en blanco para no cambiar): "
+                    WITH NO ADVANCING
+                ACCEPT WS-NAME
+                MOVE "N" TO WS-AGE-VALID
+                PERFORM UNTIL WS-AGE-VALID = "Y"
+                    DISPLAY "Nueva edad (deja en blanco para no cambiar): "
+                        WITH NO ADVANCING
+                    ACCEPT WS-AGE
+                    PERFORM 2210-CHECK-AGE-VALID
+                    IF WS-AGE-VALID = "N"
+                        DISPLAY "Edad no válida: debe ser numérica, de 00 a 99, "
+                            "o en blanco para no cambiarla."
+                    END-IF
+                END-PERFORM
+
+                IF WS-NAME NOT = SPACES
+                    MOVE WS-NAME TO PR-NAME OF MASTER-RECORD
+                END-IF
+                IF WS-AGE NOT = SPACES
+                    MOVE WS-AGE TO PR-AGE OF MASTER-RECORD
+                END-IF
+
+                REWRITE MASTER-RECORD
+                    INVALID KEY
+                        DISPLAY "Error al reescribir el registro " WS-ID
+                    NOT INVALID KEY
+                        DISPLAY "Registro " WS-ID " actualizado correctamente."
+                        ADD 1 TO WS-UPDATED-COUNT
+                END-REWRITE
+              END-IF
+        END-READ
+
+        DISPLAY "¿Corregir otra persona? (Y/N): " WITH NO ADVANCING
+        ACCEPT WS-CONTINUE
+    END-PERFORM.
+
+    CLOSE MASTER-FILE.
+    PERFORM 8000-WRITE-AUDIT-LOG.
+    STOP RUN.
+
+2210-CHECK-AGE-VALID.
+    MOVE "Y" TO WS-AGE-VALID.
+    IF WS-AGE NOT = SPACES
+        PERFORM VARYING WS-AGE-CHECK FROM 1 BY 1 UNTIL WS-AGE-CHECK > 2
+            IF WS-AGE (WS-AGE-CHECK:1) NOT NUMERIC
+                MOVE "N" TO WS-AGE-VALID
+            END-IF
+        END-PERFORM
+    END-IF.
+2210-CHECK-AGE-VALID-EXIT.
+    EXIT.
+
+8000-WRITE-AUDIT-LOG.
+    OPEN EXTEND AUDIT-FILE.
+    IF WS-AUDIT-STATUS = "35"
+        OPEN OUTPUT AUDIT-FILE
+    END-IF.
+    ACCEPT WS-AUDIT-OPERATOR FROM ENVIRONMENT "USER".
+    ACCEPT WS-AUDIT-DATE-N FROM DATE YYYYMMDD.
+    ACCEPT WS-AUDIT-TIME-N FROM TIME.
+    STRING WS-AUDIT-DAY   DELIMITED BY SIZE "/"
+           WS-AUDIT-MONTH DELIMITED BY SIZE "/"
+           WS-AUDIT-YEAR  DELIMITED BY SIZE
+        INTO WS-AUDIT-DATE-DISPLAY.
+    MOVE SPACES TO WS-AUDIT-DETAIL.
+    STRING "ACTUALIZADOS=" DELIMITED BY SIZE
+           WS-UPDATED-COUNT DELIMITED BY SIZE
+        INTO WS-AUDIT-DETAIL.
+    MOVE SPACES TO AUDIT-LINE-REC.
+    MOVE "UpdateRecord" TO AUD-PROGRAM OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-DATE-DISPLAY TO AUD-DATE OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-TIME-N TO AUD-TIME OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-OPERATOR TO AUD-OPERATOR OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-DETAIL TO AUD-DETAIL OF AUDIT-LINE-REC.
+    WRITE AUDIT-LINE-REC.
+    CLOSE AUDIT-FILE.
+8000-WRITE-AUDIT-LOG-EXIT.
+    EXIT.
