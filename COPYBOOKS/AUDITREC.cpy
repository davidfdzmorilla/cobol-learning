@@ -0,0 +1,17 @@
+      *> ================================================================
+      *> AUDITREC.cpy
+      *> Layout de la línea de bitácora de auditoría (auditoria.log),
+      *> común a todos los programas del sistema. Cada programa la
+      *> abre en modo EXTEND y añade una línea al terminar su
+      *> procesamiento, con su nombre, fecha/hora, operador y un
+      *> breve detalle de los contadores que haya manejado.
+      *>
+      *> Se copia con REPLACING AUDIT-RECORD BY <nombre-de-registro>
+      *> en cada FD, igual que PERSONREC.cpy.
+      *> ================================================================
+       01  AUDIT-RECORD.
+           05  AUD-PROGRAM             PIC X(20).
+           05  AUD-DATE                PIC X(10).
+           05  AUD-TIME                PIC X(08).
+           05  AUD-OPERATOR            PIC X(20).
+           05  AUD-DETAIL              PIC X(22).
