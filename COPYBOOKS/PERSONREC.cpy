@@ -0,0 +1,52 @@
+      *> ================================================================
+      *> PERSONREC.cpy
+      *> Layout compartido del registro de personas usado por
+      *> WriteMultipleRecords, ReadMultipleRecords, EstadisticasBasicas,
+      *> SaveValidInvalidRecords y SaveValidRecordsToCSV.
+      *>
+      *> Se copia con REPLACING PERSON-RECORD BY <nombre-de-registro>
+      *> en cada FD, de forma que un cambio de layout se hace una
+      *> sola vez aquí y se propaga a todos los programas que lo usan.
+      *> ================================================================
+       01  PERSON-RECORD.
+           05  PR-RECORD-TYPE          PIC X(01) VALUE "D".
+               88  PR-TYPE-DETAIL              VALUE "D".
+               88  PR-TYPE-HEADER              VALUE "H".
+               88  PR-TYPE-TRAILER             VALUE "T".
+      *>     Indicador explícito de tipo de registro, primer campo del
+      *>     registro para que cualquier lector pueda distinguir detalle/
+      *>     cabecera/trailer antes de interpretar el resto del layout.
+      *>     "D" (detalle) es el valor por defecto de toda alta normal;
+      *>     WriteMultipleRecords lo pone a "T" al escribir el registro
+      *>     de cierre.
+           05  PR-PERSON-ID            PIC 9(06).
+               88  PR-ID-IS-TRAILER            VALUE 999999.
+      *>         ID reservado para el registro de cierre (trailer) que
+      *>         WriteMultipleRecords escribe al final de personas.txt
+      *>         con el total de registros de detalle en PR-CONTROL-COUNT;
+      *>         los programas que recorren el fichero lo reconocen por
+      *>         este ID y lo excluyen de sus propios contadores. El
+      *>         campo PR-RECORD-TYPE es la forma preferida de identificar
+      *>         el tipo de registro de aquí en adelante.
+           05  PR-NAME                 PIC X(20).
+           05  PR-AGE                  PIC 99.
+           05  PR-STATUS               PIC X(01) VALUE "A".
+               88  PR-STATUS-ACTIVE            VALUE "A".
+               88  PR-STATUS-INACTIVE          VALUE "I".
+           05  PR-REASON-CODE          PIC X(02) VALUE SPACES.
+      *>     Código de motivo de rechazo, sólo lo rellena
+      *>     SaveValidInvalidRecords al escribir en invalidos.txt
+      *>     ("01" nombre en blanco, "02" edad no numérica,
+      *>     "03" edad fuera del rango configurado).
+           05  PR-BRANCH-CODE          PIC X(04) VALUE SPACES.
+      *>     Código de sucursal/departamento al que pertenece la persona.
+           05  PR-BIRTH-DATE           PIC 9(08) VALUE 0.
+      *>     Fecha de nacimiento AAAAMMDD, opcional. Cuando está a cero
+      *>     se considera desconocida y los programas de lectura siguen
+      *>     usando PR-AGE tal cual; cuando tiene valor, se recalcula la
+      *>     edad a partir de ella en el momento de leer/informar.
+           05  PR-CONTROL-COUNT        PIC 9(06) VALUE 0.
+      *>     Total de registros de detalle en el fichero. Sólo tiene
+      *>     sentido en el registro trailer (PR-ID-IS-TRAILER); en los
+      *>     registros de detalle vale cero y no se usa.
+           05  FILLER                  PIC X(30).
