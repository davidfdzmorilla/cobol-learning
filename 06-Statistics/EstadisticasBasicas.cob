@@ -1,16 +1,49 @@
 IDENTIFICATION DIVISION.
-PROGRAM-ID. ReadMultipleRecords.
+PROGRAM-ID. EstadisticasBasicas.
 
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT INPUT-FILE ASSIGN TO "personas.txt"
-       ORGANIZATION IS LINE SEQUENTIAL.
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS SEQUENTIAL
+       RECORD KEY IS PR-PERSON-ID OF INPUT-RECORD
+       FILE STATUS IS WS-FILE-STATUS.
+    SELECT SORT-WORK-FILE ASSIGN TO "personas.srt".
+    SELECT SORTED-FILE ASSIGN TO "personas_sorted.tmp"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-SORTED-STATUS.
+    SELECT REPORT-FILE ASSIGN TO "estadisticas.rpt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-REPORT-STATUS.
+    SELECT AUDIT-FILE ASSIGN TO "auditoria.log"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-AUDIT-STATUS.
+    SELECT CHECKPOINT-FILE ASSIGN TO "stats_checkpoint.ck"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-CKPT-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
 FD INPUT-FILE.
-01 INPUT-RECORD PIC X(80).
+    COPY PERSONREC REPLACING PERSON-RECORD BY INPUT-RECORD.
+
+SD SORT-WORK-FILE.
+    COPY PERSONREC REPLACING PERSON-RECORD BY SORT-RECORD.
+
+FD SORTED-FILE.
+    COPY PERSONREC REPLACING PERSON-RECORD BY SORTED-RECORD.
+
+FD REPORT-FILE.
+01 REPORT-LINE PIC X(80).
+
+FD AUDIT-FILE.
+    COPY AUDITREC REPLACING AUDIT-RECORD BY AUDIT-LINE-REC.
+
+FD CHECKPOINT-FILE.
+01 CHECKPOINT-RECORD.
+    05 CKPT-COUNT-FIELD PIC 9(06).
+    05 CKPT-SORT-KEY-FIELD PIC X(01).
 
 WORKING-STORAGE SECTION.
 01 WS-NAME PIC X(20).
@@ -20,20 +53,165 @@ WORKING-STORAGE SECTION.
 01 WS-AGE-CHECK PIC 9 VALUE 1.     *> Contador para recorrer WS-AGE
 01 TOTAL-VALID-RECORDS PIC 9(4) VALUE 0.
 01 TOTAL-INVALID-RECORDS PIC 9(4) VALUE 0.
+01 TOTAL-INACTIVE-RECORDS PIC 9(4) VALUE 0. *> Registros dados de baja, excluidos
 01 SUM-AGE PIC 9(6) VALUE 0.       *> Suma total de edades
+01 SUM-AGE-SQ PIC 9(9) VALUE 0.    *> Suma de los cuadrados de las edades
 01 MAX-AGE PIC 99 VALUE 0.         *> Edad máxima
+01 MAX-AGE-NAME PIC X(20) VALUE SPACES. *> Nombre de la persona con la edad máxima
 01 MIN-AGE PIC 99 VALUE 99.        *> Edad mínima
+01 MIN-AGE-NAME PIC X(20) VALUE SPACES. *> Nombre de la persona con la edad mínima
+01 WS-FIRST-VALID-RECORD PIC X VALUE "Y". *> Para sembrar MAX-AGE/MIN-AGE con el
+                                          *> primer registro válido, no con un
+                                          *> centinela fijo que nunca pierde el <>/
 01 AVG-AGE PIC 99V99 VALUE 0.      *> Edad promedio
+01 VARIANCE-AGE PIC 9(4)V9999 VALUE 0.
+01 STDDEV-AGE PIC 99V9999 VALUE 0.
+01 MEDIAN-AGE PIC 99V99 VALUE 0.
+01 WS-FILE-STATUS PIC XX VALUE "00".
+
+*> Tabla de frecuencias de edad (0-99), usada para calcular la mediana
+*> sin necesidad de ordenar un fichero de edades aparte.
+01 AGE-FREQ-TABLE.
+    05 AGE-FREQ OCCURS 100 TIMES PIC 9(4) VALUE 0.
+01 WS-FREQ-IDX PIC 999 VALUE 0.
+01 WS-CUM-COUNT PIC 9(4) VALUE 0.
+01 WS-MEDIAN-POS-1 PIC 9(4) VALUE 0.
+01 WS-MEDIAN-POS-2 PIC 9(4) VALUE 0.
+01 WS-MEDIAN-VAL-1 PIC 99 VALUE 0.
+01 WS-MEDIAN-VAL-2 PIC 99 VALUE 0.
+01 WS-MEDIAN-FOUND-1 PIC X VALUE "N".
+01 WS-MEDIAN-FOUND-2 PIC X VALUE "N".
+
+*> Histograma por tramos de edad, acumulado a partir de AGE-FREQ.
+01 AGE-BRACKET-0-17 PIC 9(4) VALUE 0.
+01 AGE-BRACKET-18-29 PIC 9(4) VALUE 0.
+01 AGE-BRACKET-30-44 PIC 9(4) VALUE 0.
+01 AGE-BRACKET-45-59 PIC 9(4) VALUE 0.
+01 AGE-BRACKET-60-MAS PIC 9(4) VALUE 0.
+
+01 WS-REPORT-STATUS PIC XX VALUE "00".
+01 WS-RUN-DATE PIC 9(8) VALUE 0.
+01 WS-RUN-DATE-R REDEFINES WS-RUN-DATE.
+    05 WS-RUN-YEAR  PIC 9(4).
+    05 WS-RUN-MONTH PIC 99.
+    05 WS-RUN-DAY   PIC 99.
+01 WS-RUN-DATE-DISPLAY PIC X(10).
+01 WS-SORTED-STATUS PIC XX VALUE "00".
+01 WS-SORT-CHOICE PIC X VALUE "I".
+
+*> Tabla de acumulación de estadísticas por sucursal/departamento.
+01 BRANCH-TABLE.
+    05 BRANCH-ENTRY OCCURS 50 TIMES INDEXED BY WS-BR-IDX.
+        10 BR-CODE     PIC X(04) VALUE SPACES.
+        10 BR-COUNT    PIC 9(4) VALUE 0.
+        10 BR-SUM-AGE  PIC 9(6) VALUE 0.
+        10 BR-MAX-AGE  PIC 99 VALUE 0.
+        10 BR-MIN-AGE  PIC 99 VALUE 99.
+01 WS-BRANCH-COUNT PIC 99 VALUE 0.
+01 WS-BRANCH-FOUND PIC X VALUE "N".
+01 WS-BRANCH-SKIP PIC X VALUE "N".
+01 WS-BR-AVG-AGE PIC 99V99 VALUE 0.
+01 WS-BR-REPORT-IDX PIC 99 VALUE 0.
+
+*> Recálculo de la edad a partir de la fecha de nacimiento (PR-BIRTH-DATE),
+*> cuando ésta se conoce; si no, se sigue usando PR-AGE tal cual.
+01 WS-CALC-AGE PIC 99 VALUE 0.
+01 WS-TODAY-DATE PIC 9(8) VALUE 0.
+01 WS-TODAY-DATE-R REDEFINES WS-TODAY-DATE.
+    05 WS-TODAY-YEAR  PIC 9(4).
+    05 WS-TODAY-MONTH PIC 99.
+    05 WS-TODAY-DAY   PIC 99.
+01 WS-BIRTH-DATE-WORK PIC 9(8) VALUE 0.
+01 WS-BIRTH-DATE-WORK-R REDEFINES WS-BIRTH-DATE-WORK.
+    05 WS-BIRTH-YEAR  PIC 9(4).
+    05 WS-BIRTH-MONTH PIC 99.
+    05 WS-BIRTH-DAY   PIC 99.
+
+*> Registro trailer de control al final de personas.txt.
+01 WS-CONTROL-COUNT PIC 9(06) VALUE 0.
+01 WS-CONTROL-SUM PIC 9(06) VALUE 0.
+
+*> Reinicio/checkpoint: permite retomar el informe donde se quedó si
+*> el proceso se interrumpe a mitad de un fichero grande. Cada
+*> WS-CKPT-INTERVAL registros se anota en stats_checkpoint.ck el
+*> número de registros ya leídos de SORTED-FILE.
+01 WS-CKPT-STATUS PIC XX VALUE "00".
+01 WS-CKPT-COUNT PIC 9(06) VALUE 0.
+01 WS-CKPT-INTERVAL PIC 9(04) VALUE 100.
+01 WS-RECORDS-READ PIC 9(06) VALUE 0.
+01 WS-RESUME-CHOICE PIC X VALUE "N".
+01 WS-SORT-KEY-NORM PIC X VALUE "I". *> Orden de clasificación normalizado (N/E/I)
+01 WS-CKPT-SORT-KEY PIC X VALUE SPACES. *> Orden con el que se guardó el checkpoint
+01 WS-RESUME-ACTIVE PIC X VALUE "N". *> "Y" si esta ejecución reanuda de verdad
+
+*> Bitácora de auditoría, común a todos los programas del sistema.
+01 WS-AUDIT-STATUS PIC XX VALUE "00".
+01 WS-AUDIT-OPERATOR PIC X(20) VALUE SPACES.
+01 WS-AUDIT-DATE-N PIC 9(8) VALUE 0.
+01 WS-AUDIT-DATE-R REDEFINES WS-AUDIT-DATE-N.
+    05 WS-AUDIT-YEAR  PIC 9(4).
+    05 WS-AUDIT-MONTH PIC 99.
+    05 WS-AUDIT-DAY   PIC 99.
+01 WS-AUDIT-DATE-DISPLAY PIC X(10).
+01 WS-AUDIT-TIME-N PIC 9(8) VALUE 0.
+01 WS-AUDIT-DETAIL PIC X(22) VALUE SPACES.
 
 PROCEDURE DIVISION.
-    OPEN INPUT INPUT-FILE.
+    DISPLAY "Orden del informe: (N)ombre, (E)dad, o (I)D [por defecto]: "
+        WITH NO ADVANCING
+    ACCEPT WS-SORT-CHOICE.
+
+    EVALUATE WS-SORT-CHOICE
+        WHEN "N" WHEN "n"
+            MOVE "N" TO WS-SORT-KEY-NORM
+        WHEN "E" WHEN "e"
+            MOVE "E" TO WS-SORT-KEY-NORM
+        WHEN OTHER
+            MOVE "I" TO WS-SORT-KEY-NORM
+    END-EVALUATE.
+
+    PERFORM 1500-CHECK-RESTART.
+
+    IF WS-RESUME-ACTIVE = "Y"
+        DISPLAY "Se reutiliza la clasificación de la ejecución interrumpida."
+    ELSE
+        EVALUATE WS-SORT-KEY-NORM
+            WHEN "N"
+                SORT SORT-WORK-FILE ON ASCENDING KEY PR-NAME OF SORT-RECORD
+                    USING INPUT-FILE GIVING SORTED-FILE
+            WHEN "E"
+                SORT SORT-WORK-FILE ON ASCENDING KEY PR-AGE OF SORT-RECORD
+                    USING INPUT-FILE GIVING SORTED-FILE
+            WHEN OTHER
+                SORT SORT-WORK-FILE ON ASCENDING KEY PR-PERSON-ID OF SORT-RECORD
+                    USING INPUT-FILE GIVING SORTED-FILE
+        END-EVALUATE
+
+        IF WS-FILE-STATUS NOT = "00"
+            DISPLAY "Error: no se pudo leer 'personas.txt' (status "
+                WS-FILE-STATUS ")."
+            STOP RUN
+        END-IF
+    END-IF.
+
+    OPEN INPUT SORTED-FILE.
 
     PERFORM UNTIL EOF-FLAG = "Y"
-        READ INPUT-FILE INTO INPUT-RECORD
+        READ SORTED-FILE INTO INPUT-RECORD
             AT END MOVE "Y" TO EOF-FLAG
             NOT AT END
-                MOVE INPUT-RECORD (1:20) TO WS-NAME
-                MOVE INPUT-RECORD (21:2) TO WS-AGE
+              ADD 1 TO WS-RECORDS-READ
+              IF FUNCTION MOD(WS-RECORDS-READ, WS-CKPT-INTERVAL) = 0
+                  PERFORM 1600-WRITE-CHECKPOINT
+              END-IF
+              IF PR-TYPE-TRAILER OF INPUT-RECORD
+                MOVE PR-CONTROL-COUNT OF INPUT-RECORD TO WS-CONTROL-COUNT
+              ELSE
+              IF PR-STATUS-INACTIVE OF INPUT-RECORD
+                ADD 1 TO TOTAL-INACTIVE-RECORDS
+              ELSE
+                MOVE PR-NAME OF INPUT-RECORD TO WS-NAME
+                MOVE PR-AGE OF INPUT-RECORD TO WS-AGE
 
                 *> Validar el nombre
                 IF WS-NAME = SPACES
@@ -54,34 +232,427 @@ PROCEDURE DIVISION.
                         DISPLAY "Error: Edad no válida para el nombre: " WS-NAME
                         ADD 1 TO TOTAL-INVALID-RECORDS
                     ELSE
+                        PERFORM 4400-COMPUTE-CURRENT-AGE
                         DISPLAY "Nombre: " WS-NAME " | Edad: " WS-AGE
                         ADD 1 TO TOTAL-VALID-RECORDS
                         ADD WS-AGE TO SUM-AGE
-                        IF WS-AGE > MAX-AGE
+                        COMPUTE SUM-AGE-SQ = SUM-AGE-SQ + WS-AGE * WS-AGE
+                        ADD 1 TO AGE-FREQ (WS-AGE + 1)
+                        IF WS-FIRST-VALID-RECORD = "Y"
                             MOVE WS-AGE TO MAX-AGE
-                        END-IF
-                        IF WS-AGE < MIN-AGE
+                            MOVE WS-NAME TO MAX-AGE-NAME
                             MOVE WS-AGE TO MIN-AGE
+                            MOVE WS-NAME TO MIN-AGE-NAME
+                            MOVE "N" TO WS-FIRST-VALID-RECORD
+                        ELSE
+                            IF WS-AGE > MAX-AGE
+                                MOVE WS-AGE TO MAX-AGE
+                                MOVE WS-NAME TO MAX-AGE-NAME
+                            END-IF
+                            IF WS-AGE < MIN-AGE
+                                MOVE WS-AGE TO MIN-AGE
+                                MOVE WS-NAME TO MIN-AGE-NAME
+                            END-IF
                         END-IF
+                        PERFORM 4200-ACCUMULATE-BRANCH
                     END-IF
                 END-IF
+              END-IF
+              END-IF
         END-READ
     END-PERFORM.
 
-    CLOSE INPUT-FILE.
+    CLOSE SORTED-FILE.
+
+    PERFORM 1700-CLEAR-CHECKPOINT.
 
     *> Mostrar resumen
     DISPLAY "Resumen del procesamiento:"
     DISPLAY "Registros válidos: " TOTAL-VALID-RECORDS
     DISPLAY "Registros inválidos: " TOTAL-INVALID-RECORDS
+    DISPLAY "Registros inactivos (excluidos): " TOTAL-INACTIVE-RECORDS
+
+    *> Cuadre contra el registro trailer de personas.txt
+    IF WS-CONTROL-COUNT = 0
+        DISPLAY "Aviso: personas.txt no tiene registro de control (trailer)."
+    ELSE
+        COMPUTE WS-CONTROL-SUM =
+            TOTAL-VALID-RECORDS + TOTAL-INVALID-RECORDS + TOTAL-INACTIVE-RECORDS
+        IF WS-CONTROL-SUM = WS-CONTROL-COUNT
+            DISPLAY "Cuadre de control correcto frente al trailer: "
+                WS-CONTROL-COUNT
+        ELSE
+            DISPLAY "AVISO: descuadre frente al trailer. Trailer: "
+                WS-CONTROL-COUNT " Leídos: " WS-CONTROL-SUM
+        END-IF
+    END-IF.
+
     IF TOTAL-VALID-RECORDS > 0
         COMPUTE AVG-AGE = SUM-AGE / TOTAL-VALID-RECORDS
+        COMPUTE VARIANCE-AGE =
+            (SUM-AGE-SQ / TOTAL-VALID-RECORDS) - (AVG-AGE * AVG-AGE)
+        COMPUTE STDDEV-AGE = FUNCTION SQRT (VARIANCE-AGE)
+        PERFORM 4000-COMPUTE-MEDIAN
+        PERFORM 4100-COMPUTE-HISTOGRAM
         DISPLAY "Edad promedio: " AVG-AGE
-        DISPLAY "Edad máxima: " MAX-AGE
-        DISPLAY "Edad mínima: " MIN-AGE
+        DISPLAY "Edad máxima: " MAX-AGE " (" FUNCTION TRIM(MAX-AGE-NAME) ")"
+        DISPLAY "Edad mínima: " MIN-AGE " (" FUNCTION TRIM(MIN-AGE-NAME) ")"
+        DISPLAY "Edad mediana: " MEDIAN-AGE
+        DISPLAY "Desviación típica: " STDDEV-AGE
+        DISPLAY "Distribución por tramos de edad:"
+        DISPLAY "  0-17 : " AGE-BRACKET-0-17
+        DISPLAY "  18-29: " AGE-BRACKET-18-29
+        DISPLAY "  30-44: " AGE-BRACKET-30-44
+        DISPLAY "  45-59: " AGE-BRACKET-45-59
+        DISPLAY "  60+  : " AGE-BRACKET-60-MAS
+        PERFORM 4300-DISPLAY-BRANCHES
     ELSE
         DISPLAY "No se procesaron registros válidos."
     END-IF
 
+    PERFORM 5000-WRITE-REPORT.
+
     DISPLAY "Fin del archivo.".
+    PERFORM 8000-WRITE-AUDIT-LOG.
     STOP RUN.
+
+1500-CHECK-RESTART.
+    MOVE "N" TO WS-RESUME-ACTIVE.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF WS-CKPT-STATUS = "00"
+        READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+            AT END MOVE 0 TO WS-CKPT-COUNT
+            NOT AT END
+                MOVE CKPT-COUNT-FIELD TO WS-CKPT-COUNT
+                MOVE CKPT-SORT-KEY-FIELD TO WS-CKPT-SORT-KEY
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    ELSE
+        MOVE 0 TO WS-CKPT-COUNT
+    END-IF.
+    IF WS-CKPT-COUNT > 0
+        IF WS-CKPT-SORT-KEY NOT = WS-SORT-KEY-NORM
+            DISPLAY "Aviso: el punto de reinicio se guardó con otro orden de "
+                "clasificación (" WS-CKPT-SORT-KEY "). Se reinicia desde el "
+                "principio."
+            MOVE 0 TO WS-CKPT-COUNT
+            MOVE 0 TO WS-RECORDS-READ
+        ELSE
+            DISPLAY "Se encontró una clasificación interrumpida tras el "
+                "registro " WS-CKPT-COUNT ". ¿Reutilizarla en vez de volver "
+                "a ordenar 'personas.txt'? (Y/N): "
+                WITH NO ADVANCING
+            ACCEPT WS-RESUME-CHOICE
+            IF WS-RESUME-CHOICE = "Y" OR WS-RESUME-CHOICE = "y"
+                MOVE "Y" TO WS-RESUME-ACTIVE
+                DISPLAY "Se reprocesará 'personas_sorted.tmp' desde el "
+                    "principio para que las estadísticas cuadren."
+            ELSE
+                MOVE 0 TO WS-CKPT-COUNT
+                MOVE 0 TO WS-RECORDS-READ
+            END-IF
+        END-IF
+    END-IF.
+1500-CHECK-RESTART-EXIT.
+    EXIT.
+
+1600-WRITE-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    MOVE WS-RECORDS-READ TO CKPT-COUNT-FIELD.
+    MOVE WS-SORT-KEY-NORM TO CKPT-SORT-KEY-FIELD.
+    WRITE CHECKPOINT-RECORD.
+    CLOSE CHECKPOINT-FILE.
+1600-WRITE-CHECKPOINT-EXIT.
+    EXIT.
+
+1700-CLEAR-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    MOVE 0 TO CKPT-COUNT-FIELD.
+    MOVE SPACES TO CKPT-SORT-KEY-FIELD.
+    WRITE CHECKPOINT-RECORD.
+    CLOSE CHECKPOINT-FILE.
+1700-CLEAR-CHECKPOINT-EXIT.
+    EXIT.
+
+4000-COMPUTE-MEDIAN.
+    COMPUTE WS-MEDIAN-POS-1 = (TOTAL-VALID-RECORDS + 1) / 2.
+    COMPUTE WS-MEDIAN-POS-2 = (TOTAL-VALID-RECORDS + 2) / 2.
+    MOVE 0 TO WS-CUM-COUNT.
+    PERFORM VARYING WS-FREQ-IDX FROM 1 BY 1 UNTIL WS-FREQ-IDX > 100
+        ADD AGE-FREQ (WS-FREQ-IDX) TO WS-CUM-COUNT
+        IF WS-MEDIAN-FOUND-1 = "N" AND WS-CUM-COUNT >= WS-MEDIAN-POS-1
+            COMPUTE WS-MEDIAN-VAL-1 = WS-FREQ-IDX - 1
+            MOVE "Y" TO WS-MEDIAN-FOUND-1
+        END-IF
+        IF WS-MEDIAN-FOUND-2 = "N" AND WS-CUM-COUNT >= WS-MEDIAN-POS-2
+            COMPUTE WS-MEDIAN-VAL-2 = WS-FREQ-IDX - 1
+            MOVE "Y" TO WS-MEDIAN-FOUND-2
+        END-IF
+    END-PERFORM.
+    COMPUTE MEDIAN-AGE = (WS-MEDIAN-VAL-1 + WS-MEDIAN-VAL-2) / 2.
+4000-COMPUTE-MEDIAN-EXIT.
+    EXIT.
+
+4100-COMPUTE-HISTOGRAM.
+    PERFORM VARYING WS-FREQ-IDX FROM 1 BY 1 UNTIL WS-FREQ-IDX > 100
+        EVALUATE TRUE
+            WHEN WS-FREQ-IDX - 1 <= 17
+                ADD AGE-FREQ (WS-FREQ-IDX) TO AGE-BRACKET-0-17
+            WHEN WS-FREQ-IDX - 1 <= 29
+                ADD AGE-FREQ (WS-FREQ-IDX) TO AGE-BRACKET-18-29
+            WHEN WS-FREQ-IDX - 1 <= 44
+                ADD AGE-FREQ (WS-FREQ-IDX) TO AGE-BRACKET-30-44
+            WHEN WS-FREQ-IDX - 1 <= 59
+                ADD AGE-FREQ (WS-FREQ-IDX) TO AGE-BRACKET-45-59
+            WHEN OTHER
+                ADD AGE-FREQ (WS-FREQ-IDX) TO AGE-BRACKET-60-MAS
+        END-EVALUATE
+    END-PERFORM.
+4100-COMPUTE-HISTOGRAM-EXIT.
+    EXIT.
+
+4200-ACCUMULATE-BRANCH.
+    MOVE "N" TO WS-BRANCH-FOUND.
+    MOVE "N" TO WS-BRANCH-SKIP.
+    PERFORM VARYING WS-BR-IDX FROM 1 BY 1
+        UNTIL WS-BR-IDX > WS-BRANCH-COUNT
+        IF BR-CODE (WS-BR-IDX) = PR-BRANCH-CODE OF INPUT-RECORD
+            MOVE "Y" TO WS-BRANCH-FOUND
+            EXIT PERFORM
+        END-IF
+    END-PERFORM.
+    IF WS-BRANCH-FOUND = "N"
+        IF WS-BRANCH-COUNT >= 50
+            DISPLAY "Aviso: se alcanzó el máximo de 50 sucursales distintas; "
+                "se omite del desglose la sucursal "
+                PR-BRANCH-CODE OF INPUT-RECORD
+            MOVE "Y" TO WS-BRANCH-SKIP
+        ELSE
+            ADD 1 TO WS-BRANCH-COUNT
+            SET WS-BR-IDX TO WS-BRANCH-COUNT
+            MOVE PR-BRANCH-CODE OF INPUT-RECORD TO BR-CODE (WS-BR-IDX)
+            MOVE 0 TO BR-COUNT (WS-BR-IDX)
+            MOVE 0 TO BR-SUM-AGE (WS-BR-IDX)
+            MOVE 0 TO BR-MAX-AGE (WS-BR-IDX)
+            MOVE 99 TO BR-MIN-AGE (WS-BR-IDX)
+        END-IF
+    END-IF.
+    IF WS-BRANCH-SKIP = "N"
+        ADD 1 TO BR-COUNT (WS-BR-IDX)
+        ADD WS-AGE TO BR-SUM-AGE (WS-BR-IDX)
+        IF WS-AGE > BR-MAX-AGE (WS-BR-IDX)
+            MOVE WS-AGE TO BR-MAX-AGE (WS-BR-IDX)
+        END-IF
+        IF WS-AGE < BR-MIN-AGE (WS-BR-IDX)
+            MOVE WS-AGE TO BR-MIN-AGE (WS-BR-IDX)
+        END-IF
+    END-IF.
+4200-ACCUMULATE-BRANCH-EXIT.
+    EXIT.
+
+4300-DISPLAY-BRANCHES.
+    DISPLAY "Desglose por sucursal:".
+    PERFORM VARYING WS-BR-IDX FROM 1 BY 1
+        UNTIL WS-BR-IDX > WS-BRANCH-COUNT
+        COMPUTE WS-BR-AVG-AGE = BR-SUM-AGE (WS-BR-IDX) / BR-COUNT (WS-BR-IDX)
+        DISPLAY "  Sucursal " BR-CODE (WS-BR-IDX)
+            ": personas=" BR-COUNT (WS-BR-IDX)
+            " edad prom=" WS-BR-AVG-AGE
+            " max=" BR-MAX-AGE (WS-BR-IDX)
+            " min=" BR-MIN-AGE (WS-BR-IDX)
+    END-PERFORM.
+4300-DISPLAY-BRANCHES-EXIT.
+    EXIT.
+
+4400-COMPUTE-CURRENT-AGE.
+    IF PR-BIRTH-DATE OF INPUT-RECORD = 0
+        CONTINUE
+    ELSE
+        ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+        MOVE PR-BIRTH-DATE OF INPUT-RECORD TO WS-BIRTH-DATE-WORK
+        COMPUTE WS-CALC-AGE = WS-TODAY-YEAR - WS-BIRTH-YEAR
+        IF WS-TODAY-MONTH < WS-BIRTH-MONTH
+            SUBTRACT 1 FROM WS-CALC-AGE
+        ELSE
+            IF WS-TODAY-MONTH = WS-BIRTH-MONTH
+                    AND WS-TODAY-DAY < WS-BIRTH-DAY
+                SUBTRACT 1 FROM WS-CALC-AGE
+            END-IF
+        END-IF
+        MOVE WS-CALC-AGE TO WS-AGE
+    END-IF.
+4400-COMPUTE-CURRENT-AGE-EXIT.
+    EXIT.
+
+5000-WRITE-REPORT.
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+    STRING WS-RUN-DAY   DELIMITED BY SIZE "/"
+           WS-RUN-MONTH DELIMITED BY SIZE "/"
+           WS-RUN-YEAR  DELIMITED BY SIZE
+           INTO WS-RUN-DATE-DISPLAY.
+
+    OPEN OUTPUT REPORT-FILE.
+
+    MOVE SPACES TO REPORT-LINE.
+    STRING "INFORME DE ESTADISTICAS DE PERSONAS" DELIMITED BY SIZE
+        INTO REPORT-LINE.
+    WRITE REPORT-LINE.
+
+    MOVE SPACES TO REPORT-LINE.
+    STRING "Fecha de ejecucion: " DELIMITED BY SIZE
+           WS-RUN-DATE-DISPLAY    DELIMITED BY SIZE
+        INTO REPORT-LINE.
+    WRITE REPORT-LINE.
+
+    MOVE ALL "-" TO REPORT-LINE.
+    WRITE REPORT-LINE.
+
+    MOVE SPACES TO REPORT-LINE.
+    STRING "Registros validos.............: " DELIMITED BY SIZE
+           TOTAL-VALID-RECORDS             DELIMITED BY SIZE
+        INTO REPORT-LINE.
+    WRITE REPORT-LINE.
+
+    MOVE SPACES TO REPORT-LINE.
+    STRING "Registros invalidos............: " DELIMITED BY SIZE
+           TOTAL-INVALID-RECORDS            DELIMITED BY SIZE
+        INTO REPORT-LINE.
+    WRITE REPORT-LINE.
+
+    MOVE SPACES TO REPORT-LINE.
+    STRING "Registros inactivos (excluidos): " DELIMITED BY SIZE
+           TOTAL-INACTIVE-RECORDS           DELIMITED BY SIZE
+        INTO REPORT-LINE.
+    WRITE REPORT-LINE.
+
+    IF TOTAL-VALID-RECORDS > 0
+        MOVE SPACES TO REPORT-LINE
+        STRING "Edad promedio..................: " DELIMITED BY SIZE
+               AVG-AGE                          DELIMITED BY SIZE
+            INTO REPORT-LINE
+        WRITE REPORT-LINE
+
+        MOVE SPACES TO REPORT-LINE
+        STRING "Edad maxima.....................: " DELIMITED BY SIZE
+               MAX-AGE                           DELIMITED BY SIZE
+               " (" DELIMITED BY SIZE
+               FUNCTION TRIM(MAX-AGE-NAME)        DELIMITED BY SIZE
+               ")" DELIMITED BY SIZE
+            INTO REPORT-LINE
+        WRITE REPORT-LINE
+
+        MOVE SPACES TO REPORT-LINE
+        STRING "Edad minima.....................: " DELIMITED BY SIZE
+               MIN-AGE                           DELIMITED BY SIZE
+               " (" DELIMITED BY SIZE
+               FUNCTION TRIM(MIN-AGE-NAME)        DELIMITED BY SIZE
+               ")" DELIMITED BY SIZE
+            INTO REPORT-LINE
+        WRITE REPORT-LINE
+
+        MOVE SPACES TO REPORT-LINE
+        STRING "Edad mediana....................: " DELIMITED BY SIZE
+               MEDIAN-AGE                        DELIMITED BY SIZE
+            INTO REPORT-LINE
+        WRITE REPORT-LINE
+
+        MOVE SPACES TO REPORT-LINE
+        STRING "Desviacion tipica...............: " DELIMITED BY SIZE
+               STDDEV-AGE                        DELIMITED BY SIZE
+            INTO REPORT-LINE
+        WRITE REPORT-LINE
+
+        MOVE SPACES TO REPORT-LINE
+        STRING "Tramo 0-17......................: " DELIMITED BY SIZE
+               AGE-BRACKET-0-17                  DELIMITED BY SIZE
+            INTO REPORT-LINE
+        WRITE REPORT-LINE
+
+        MOVE SPACES TO REPORT-LINE
+        STRING "Tramo 18-29.....................: " DELIMITED BY SIZE
+               AGE-BRACKET-18-29                 DELIMITED BY SIZE
+            INTO REPORT-LINE
+        WRITE REPORT-LINE
+
+        MOVE SPACES TO REPORT-LINE
+        STRING "Tramo 30-44.....................: " DELIMITED BY SIZE
+               AGE-BRACKET-30-44                 DELIMITED BY SIZE
+            INTO REPORT-LINE
+        WRITE REPORT-LINE
+
+        MOVE SPACES TO REPORT-LINE
+        STRING "Tramo 45-59.....................: " DELIMITED BY SIZE
+               AGE-BRACKET-45-59                 DELIMITED BY SIZE
+            INTO REPORT-LINE
+        WRITE REPORT-LINE
+
+        MOVE SPACES TO REPORT-LINE
+        STRING "Tramo 60 y mas..................: " DELIMITED BY SIZE
+               AGE-BRACKET-60-MAS                DELIMITED BY SIZE
+            INTO REPORT-LINE
+        WRITE REPORT-LINE
+
+        MOVE SPACES TO REPORT-LINE
+        STRING "Desglose por sucursal:" DELIMITED BY SIZE INTO REPORT-LINE
+        WRITE REPORT-LINE
+
+        PERFORM VARYING WS-BR-REPORT-IDX FROM 1 BY 1
+            UNTIL WS-BR-REPORT-IDX > WS-BRANCH-COUNT
+            COMPUTE WS-BR-AVG-AGE =
+                BR-SUM-AGE (WS-BR-REPORT-IDX) / BR-COUNT (WS-BR-REPORT-IDX)
+            MOVE SPACES TO REPORT-LINE
+            STRING "  " DELIMITED BY SIZE
+                   BR-CODE (WS-BR-REPORT-IDX)      DELIMITED BY SIZE
+                   " personas=" DELIMITED BY SIZE
+                   BR-COUNT (WS-BR-REPORT-IDX)      DELIMITED BY SIZE
+                   " edad prom=" DELIMITED BY SIZE
+                   WS-BR-AVG-AGE                    DELIMITED BY SIZE
+                   " max=" DELIMITED BY SIZE
+                   BR-MAX-AGE (WS-BR-REPORT-IDX)     DELIMITED BY SIZE
+                   " min=" DELIMITED BY SIZE
+                   BR-MIN-AGE (WS-BR-REPORT-IDX)     DELIMITED BY SIZE
+                INTO REPORT-LINE
+            WRITE REPORT-LINE
+        END-PERFORM
+    END-IF.
+
+    MOVE ALL "-" TO REPORT-LINE.
+    WRITE REPORT-LINE.
+
+    MOVE SPACES TO REPORT-LINE.
+    STRING "FIN DEL INFORME" DELIMITED BY SIZE INTO REPORT-LINE.
+    WRITE REPORT-LINE.
+
+    CLOSE REPORT-FILE.
+    DISPLAY "Informe escrito en 'estadisticas.rpt'.".
+5000-WRITE-REPORT-EXIT.
+    EXIT.
+
+8000-WRITE-AUDIT-LOG.
+    OPEN EXTEND AUDIT-FILE.
+    IF WS-AUDIT-STATUS = "35"
+        OPEN OUTPUT AUDIT-FILE
+    END-IF.
+    ACCEPT WS-AUDIT-OPERATOR FROM ENVIRONMENT "USER".
+    ACCEPT WS-AUDIT-DATE-N FROM DATE YYYYMMDD.
+    ACCEPT WS-AUDIT-TIME-N FROM TIME.
+    STRING WS-AUDIT-DAY   DELIMITED BY SIZE "/"
+           WS-AUDIT-MONTH DELIMITED BY SIZE "/"
+           WS-AUDIT-YEAR  DELIMITED BY SIZE
+        INTO WS-AUDIT-DATE-DISPLAY.
+    MOVE SPACES TO WS-AUDIT-DETAIL.
+    STRING "V=" DELIMITED BY SIZE
+           TOTAL-VALID-RECORDS DELIMITED BY SIZE
+           " I=" DELIMITED BY SIZE
+           TOTAL-INVALID-RECORDS DELIMITED BY SIZE
+        INTO WS-AUDIT-DETAIL.
+    MOVE SPACES TO AUDIT-LINE-REC.
+    MOVE "EstadisticasBasicas" TO AUD-PROGRAM OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-DATE-DISPLAY TO AUD-DATE OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-TIME-N TO AUD-TIME OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-OPERATOR TO AUD-OPERATOR OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-DETAIL TO AUD-DETAIL OF AUDIT-LINE-REC.
+    WRITE AUDIT-LINE-REC.
+    CLOSE AUDIT-FILE.
+8000-WRITE-AUDIT-LOG-EXIT.
+    EXIT.
