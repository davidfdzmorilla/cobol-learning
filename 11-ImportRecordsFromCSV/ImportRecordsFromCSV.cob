@@ -0,0 +1,235 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ImportRecordsFromCSV.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT MASTER-FILE ASSIGN TO "personas.txt"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS PR-PERSON-ID OF MASTER-RECORD
+       FILE STATUS IS WS-FILE-STATUS.
+    SELECT CSV-FILE ASSIGN TO WS-CSV-FILE-NAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-CSV-STATUS.
+    SELECT LASTID-FILE ASSIGN TO "personas.lastid"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-LASTID-STATUS.
+    SELECT AUDIT-FILE ASSIGN TO "auditoria.log"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-AUDIT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD MASTER-FILE.
+    COPY PERSONREC REPLACING PERSON-RECORD BY MASTER-RECORD.
+
+FD CSV-FILE.
+01 CSV-LINE PIC X(80).
+
+*> Marca de agua con el mayor ID archivado, para no chocar con IDs
+*> de sesiones anteriores cuando 'personas.txt' se ha vaciado.
+FD LASTID-FILE.
+01 LASTID-LINE PIC 9(06).
+
+FD AUDIT-FILE.
+    COPY AUDITREC REPLACING AUDIT-RECORD BY AUDIT-LINE-REC.
+
+WORKING-STORAGE SECTION.
+01 WS-CSV-FILE-NAME PIC X(80).
+01 WS-CSV-STATUS PIC XX VALUE "00".
+01 WS-CSV-EOF PIC X VALUE "N".
+01 WS-FILE-STATUS PIC XX VALUE "00".
+01 WS-OPEN-STATUS PIC XX VALUE "00". *> Estado del OPEN, capturado antes de que el
+                                     *> propio recorrido de 1000-FIND-LAST-ID lo pise
+01 WS-EOF PIC X VALUE "N".
+01 WS-LAST-ID PIC 9(06) VALUE 0.
+01 WS-NEXT-ID PIC 9(06) VALUE 1.
+01 WS-QUOTE PIC X VALUE '"'.
+01 WS-NAME-PART PIC X(22) VALUE SPACES.
+01 WS-AGE-PART PIC X(04) VALUE SPACES.
+01 WS-NAME PIC X(20).
+01 WS-AGE PIC XX.
+01 WS-NUMERIC-FLAG PIC X VALUE "N".
+01 WS-AGE-CHECK PIC 9 VALUE 1.
+01 TOTAL-IMPORTED-RECORDS PIC 9(4) VALUE 0.
+01 TOTAL-SKIPPED-RECORDS PIC 9(4) VALUE 0.
+
+*> Registro trailer de control al final de personas.txt.
+01 WS-TRAILER-ID PIC 9(06) VALUE 999999.
+01 WS-FILE-COUNT PIC 9(06) VALUE 0. *> Registros de detalle ya presentes al empezar
+01 WS-TOTAL-COUNT PIC 9(06) VALUE 0. *> Total final para el trailer
+01 WS-NEW-FILE PIC X VALUE "N". *> "Y" si personas.txt se creó en esta ejecución
+01 WS-LASTID-STATUS PIC XX VALUE "00".
+
+*> Bitácora de auditoría, común a todos los programas del sistema.
+01 WS-AUDIT-STATUS PIC XX VALUE "00".
+01 WS-AUDIT-OPERATOR PIC X(20) VALUE SPACES.
+01 WS-AUDIT-DATE-N PIC 9(8) VALUE 0.
+01 WS-AUDIT-DATE-R REDEFINES WS-AUDIT-DATE-N.
+    05 WS-AUDIT-YEAR  PIC 9(4).
+    05 WS-AUDIT-MONTH PIC 99.
+    05 WS-AUDIT-DAY   PIC 99.
+01 WS-AUDIT-DATE-DISPLAY PIC X(10).
+01 WS-AUDIT-TIME-N PIC 9(8) VALUE 0.
+01 WS-AUDIT-DETAIL PIC X(22) VALUE SPACES.
+
+PROCEDURE DIVISION.
+    DISPLAY "Introduce el nombre del fichero CSV a importar: "
+        WITH NO ADVANCING
+    ACCEPT WS-CSV-FILE-NAME.
+    OPEN INPUT CSV-FILE.
+    IF WS-CSV-STATUS NOT = "00"
+        DISPLAY "Error: no se pudo abrir el fichero CSV '"
+            WS-CSV-FILE-NAME "' (status " WS-CSV-STATUS ")."
+        STOP RUN
+    END-IF.
+
+    OPEN I-O MASTER-FILE.
+    IF WS-FILE-STATUS = "35"
+        *> Todavía no existe personas.txt: se crea desde cero
+        MOVE "Y" TO WS-NEW-FILE
+        OPEN OUTPUT MASTER-FILE
+        MOVE WS-FILE-STATUS TO WS-OPEN-STATUS
+    ELSE
+        MOVE WS-FILE-STATUS TO WS-OPEN-STATUS
+        PERFORM 1000-FIND-LAST-ID
+    END-IF.
+    IF WS-OPEN-STATUS NOT = "00"
+        DISPLAY "Error: no se pudo abrir 'personas.txt' (status "
+            WS-OPEN-STATUS ")."
+        STOP RUN
+    END-IF.
+    PERFORM 1050-CHECK-ARCHIVE-LASTID.
+    COMPUTE WS-NEXT-ID = WS-LAST-ID + 1.
+
+    PERFORM UNTIL WS-CSV-EOF = "Y"
+        READ CSV-FILE INTO CSV-LINE
+            AT END MOVE "Y" TO WS-CSV-EOF
+            NOT AT END
+                IF CSV-LINE (1:1) = WS-QUOTE
+                    PERFORM 2000-IMPORT-LINE
+                END-IF
+        END-READ
+    END-PERFORM.
+
+    PERFORM 7000-WRITE-TRAILER.
+
+    CLOSE CSV-FILE
+          MASTER-FILE.
+
+    DISPLAY "Registros importados: " TOTAL-IMPORTED-RECORDS.
+    DISPLAY "Registros omitidos  : " TOTAL-SKIPPED-RECORDS.
+    PERFORM 8000-WRITE-AUDIT-LOG.
+    STOP RUN.
+
+1000-FIND-LAST-ID.
+    MOVE "N" TO WS-EOF.
+    PERFORM UNTIL WS-EOF = "Y"
+        READ MASTER-FILE NEXT RECORD
+            AT END MOVE "Y" TO WS-EOF
+            NOT AT END
+                IF PR-TYPE-TRAILER OF MASTER-RECORD
+                    CONTINUE
+                ELSE
+                    ADD 1 TO WS-FILE-COUNT
+                    IF PR-PERSON-ID OF MASTER-RECORD > WS-LAST-ID
+                        MOVE PR-PERSON-ID OF MASTER-RECORD TO WS-LAST-ID
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM.
+1000-FIND-LAST-ID-EXIT.
+    EXIT.
+
+1050-CHECK-ARCHIVE-LASTID.
+    OPEN INPUT LASTID-FILE.
+    IF WS-LASTID-STATUS = "00"
+        READ LASTID-FILE
+            AT END CONTINUE
+        END-READ
+        IF LASTID-LINE > WS-LAST-ID
+            MOVE LASTID-LINE TO WS-LAST-ID
+        END-IF
+        CLOSE LASTID-FILE
+    END-IF.
+1050-CHECK-ARCHIVE-LASTID-EXIT.
+    EXIT.
+
+7000-WRITE-TRAILER.
+    COMPUTE WS-TOTAL-COUNT = WS-FILE-COUNT + TOTAL-IMPORTED-RECORDS.
+    MOVE SPACES TO MASTER-RECORD.
+    MOVE WS-TRAILER-ID TO PR-PERSON-ID OF MASTER-RECORD.
+    MOVE WS-TOTAL-COUNT TO PR-CONTROL-COUNT OF MASTER-RECORD.
+    SET PR-TYPE-TRAILER OF MASTER-RECORD TO TRUE.
+    IF WS-NEW-FILE = "Y"
+        WRITE MASTER-RECORD
+    ELSE
+        REWRITE MASTER-RECORD
+            INVALID KEY WRITE MASTER-RECORD
+        END-REWRITE
+    END-IF.
+7000-WRITE-TRAILER-EXIT.
+    EXIT.
+
+2000-IMPORT-LINE.
+    MOVE SPACES TO WS-NAME-PART.
+    MOVE SPACES TO WS-AGE-PART.
+    UNSTRING CSV-LINE DELIMITED BY '",'
+        INTO WS-NAME-PART WS-AGE-PART.
+    MOVE SPACES TO WS-NAME.
+    MOVE WS-NAME-PART (2:20) TO WS-NAME.
+    MOVE WS-AGE-PART (1:2) TO WS-AGE.
+
+    MOVE 1 TO WS-AGE-CHECK.
+    MOVE "Y" TO WS-NUMERIC-FLAG.
+    PERFORM VARYING WS-AGE-CHECK FROM 1 BY 1 UNTIL WS-AGE-CHECK > 2
+        IF WS-AGE (WS-AGE-CHECK:1) NOT NUMERIC
+            MOVE "N" TO WS-NUMERIC-FLAG
+            EXIT PERFORM
+        END-IF
+    END-PERFORM.
+
+    IF WS-NAME = SPACES OR WS-NUMERIC-FLAG = "N"
+        DISPLAY "Aviso: línea CSV inválida, se omite: " CSV-LINE
+        ADD 1 TO TOTAL-SKIPPED-RECORDS
+    ELSE
+        MOVE SPACES TO MASTER-RECORD
+        MOVE WS-NEXT-ID TO PR-PERSON-ID OF MASTER-RECORD
+        MOVE WS-NAME TO PR-NAME OF MASTER-RECORD
+        MOVE WS-AGE TO PR-AGE OF MASTER-RECORD
+        SET PR-STATUS-ACTIVE OF MASTER-RECORD TO TRUE
+        SET PR-TYPE-DETAIL OF MASTER-RECORD TO TRUE
+        WRITE MASTER-RECORD
+        ADD 1 TO TOTAL-IMPORTED-RECORDS
+        ADD 1 TO WS-NEXT-ID
+    END-IF.
+2000-IMPORT-LINE-EXIT.
+    EXIT.
+
+8000-WRITE-AUDIT-LOG.
+    OPEN EXTEND AUDIT-FILE.
+    IF WS-AUDIT-STATUS = "35"
+        OPEN OUTPUT AUDIT-FILE
+    END-IF.
+    ACCEPT WS-AUDIT-OPERATOR FROM ENVIRONMENT "USER".
+    ACCEPT WS-AUDIT-DATE-N FROM DATE YYYYMMDD.
+    ACCEPT WS-AUDIT-TIME-N FROM TIME.
+    STRING WS-AUDIT-DAY   DELIMITED BY SIZE "/"
+           WS-AUDIT-MONTH DELIMITED BY SIZE "/"
+           WS-AUDIT-YEAR  DELIMITED BY SIZE
+        INTO WS-AUDIT-DATE-DISPLAY.
+    MOVE SPACES TO WS-AUDIT-DETAIL.
+    STRING "IMPORT=" DELIMITED BY SIZE
+           TOTAL-IMPORTED-RECORDS DELIMITED BY SIZE
+        INTO WS-AUDIT-DETAIL.
+    MOVE SPACES TO AUDIT-LINE-REC.
+    MOVE "ImportRecordsFromCSV" TO AUD-PROGRAM OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-DATE-DISPLAY TO AUD-DATE OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-TIME-N TO AUD-TIME OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-OPERATOR TO AUD-OPERATOR OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-DETAIL TO AUD-DETAIL OF AUDIT-LINE-REC.
+    WRITE AUDIT-LINE-REC.
+    CLOSE AUDIT-FILE.
+8000-WRITE-AUDIT-LOG-EXIT.
+    EXIT.
