@@ -0,0 +1,156 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ArchivePersonas.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT MASTER-FILE ASSIGN TO "personas.txt"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS SEQUENTIAL
+       RECORD KEY IS PR-PERSON-ID OF MASTER-RECORD
+       FILE STATUS IS WS-FILE-STATUS.
+    SELECT ARCHIVE-FILE ASSIGN TO WS-ARCHIVE-FILE-NAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-ARCHIVE-STATUS.
+    SELECT LASTID-FILE ASSIGN TO "personas.lastid"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-LASTID-STATUS.
+    SELECT AUDIT-FILE ASSIGN TO "auditoria.log"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-AUDIT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD MASTER-FILE.
+    COPY PERSONREC REPLACING PERSON-RECORD BY MASTER-RECORD.
+
+FD ARCHIVE-FILE.
+    COPY PERSONREC REPLACING PERSON-RECORD BY ARCHIVE-RECORD.
+
+*> Marca de agua con el mayor ID usado, para que el próximo alta no
+*> choque con IDs ya archivados cuando 'personas.txt' se vacíe.
+FD LASTID-FILE.
+01 LASTID-LINE PIC 9(06).
+
+FD AUDIT-FILE.
+    COPY AUDITREC REPLACING AUDIT-RECORD BY AUDIT-LINE-REC.
+
+WORKING-STORAGE SECTION.
+01 WS-FILE-STATUS PIC XX VALUE "00".
+01 WS-ARCHIVE-STATUS PIC XX VALUE "00".
+01 WS-EOF PIC X VALUE "N".
+01 WS-RUN-DATE PIC 9(8) VALUE 0.
+01 WS-ARCHIVE-FILE-NAME PIC X(80).
+01 TOTAL-ARCHIVED-RECORDS PIC 9(4) VALUE 0.
+01 WS-CONFIRM PIC X VALUE "N".
+01 WS-LASTID-STATUS PIC XX VALUE "00".
+01 WS-MAX-ID PIC 9(06) VALUE 0.
+
+*> Bitácora de auditoría, común a todos los programas del sistema.
+01 WS-AUDIT-STATUS PIC XX VALUE "00".
+01 WS-AUDIT-OPERATOR PIC X(20) VALUE SPACES.
+01 WS-AUDIT-DATE-N PIC 9(8) VALUE 0.
+01 WS-AUDIT-DATE-R REDEFINES WS-AUDIT-DATE-N.
+    05 WS-AUDIT-YEAR  PIC 9(4).
+    05 WS-AUDIT-MONTH PIC 99.
+    05 WS-AUDIT-DAY   PIC 99.
+01 WS-AUDIT-DATE-DISPLAY PIC X(10).
+01 WS-AUDIT-TIME-N PIC 9(8) VALUE 0.
+01 WS-AUDIT-DETAIL PIC X(22) VALUE SPACES.
+
+PROCEDURE DIVISION.
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+    MOVE SPACES TO WS-ARCHIVE-FILE-NAME.
+    STRING "PERSONAS." DELIMITED BY SIZE
+           WS-RUN-DATE DELIMITED BY SIZE
+        INTO WS-ARCHIVE-FILE-NAME.
+
+    OPEN INPUT MASTER-FILE.
+    IF WS-FILE-STATUS NOT = "00"
+        DISPLAY "Error: no se pudo abrir 'personas.txt' (status "
+            WS-FILE-STATUS ")."
+        STOP RUN
+    END-IF.
+
+    OPEN OUTPUT ARCHIVE-FILE.
+    IF WS-ARCHIVE-STATUS NOT = "00"
+        DISPLAY "Error: no se pudo crear '" WS-ARCHIVE-FILE-NAME
+            "' (status " WS-ARCHIVE-STATUS ")."
+        STOP RUN
+    END-IF.
+
+    PERFORM UNTIL WS-EOF = "Y"
+        READ MASTER-FILE NEXT RECORD
+            AT END MOVE "Y" TO WS-EOF
+            NOT AT END
+                MOVE MASTER-RECORD TO ARCHIVE-RECORD
+                WRITE ARCHIVE-RECORD
+                ADD 1 TO TOTAL-ARCHIVED-RECORDS
+                IF NOT PR-TYPE-TRAILER OF MASTER-RECORD
+                    IF PR-PERSON-ID OF MASTER-RECORD > WS-MAX-ID
+                        MOVE PR-PERSON-ID OF MASTER-RECORD TO WS-MAX-ID
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM.
+
+    CLOSE MASTER-FILE
+          ARCHIVE-FILE.
+
+    DISPLAY "Copia de fin de día escrita en '"
+        WS-ARCHIVE-FILE-NAME "' (" TOTAL-ARCHIVED-RECORDS " registros)."
+
+    DISPLAY "¿Vaciar 'personas.txt' para la sesión del día siguiente? (Y/N): "
+        WITH NO ADVANCING
+    ACCEPT WS-CONFIRM.
+    IF WS-CONFIRM = "Y" OR WS-CONFIRM = "y"
+        OPEN OUTPUT MASTER-FILE
+        IF WS-FILE-STATUS NOT = "00"
+            DISPLAY "Error: no se pudo vaciar 'personas.txt' (status "
+                WS-FILE-STATUS ")."
+        ELSE
+            CLOSE MASTER-FILE
+            OPEN OUTPUT LASTID-FILE
+            IF WS-LASTID-STATUS NOT = "00"
+                DISPLAY "Error: no se pudo escribir 'personas.lastid' (status "
+                    WS-LASTID-STATUS ")."
+            ELSE
+                MOVE WS-MAX-ID TO LASTID-LINE
+                WRITE LASTID-LINE
+                CLOSE LASTID-FILE
+                DISPLAY "'personas.txt' vacío y listo para la siguiente sesión."
+            END-IF
+        END-IF
+    ELSE
+        DISPLAY "'personas.txt' no se ha modificado."
+    END-IF.
+
+    PERFORM 8000-WRITE-AUDIT-LOG.
+    STOP RUN.
+
+8000-WRITE-AUDIT-LOG.
+    OPEN EXTEND AUDIT-FILE.
+    IF WS-AUDIT-STATUS = "35"
+        OPEN OUTPUT AUDIT-FILE
+    END-IF.
+    ACCEPT WS-AUDIT-OPERATOR FROM ENVIRONMENT "USER".
+    ACCEPT WS-AUDIT-DATE-N FROM DATE YYYYMMDD.
+    ACCEPT WS-AUDIT-TIME-N FROM TIME.
+    STRING WS-AUDIT-DAY   DELIMITED BY SIZE "/"
+           WS-AUDIT-MONTH DELIMITED BY SIZE "/"
+           WS-AUDIT-YEAR  DELIMITED BY SIZE
+        INTO WS-AUDIT-DATE-DISPLAY.
+    MOVE SPACES TO WS-AUDIT-DETAIL.
+    STRING "ARCHIVADOS=" DELIMITED BY SIZE
+           TOTAL-ARCHIVED-RECORDS DELIMITED BY SIZE
+        INTO WS-AUDIT-DETAIL.
+    MOVE SPACES TO AUDIT-LINE-REC.
+    MOVE "ArchivePersonas" TO AUD-PROGRAM OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-DATE-DISPLAY TO AUD-DATE OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-TIME-N TO AUD-TIME OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-OPERATOR TO AUD-OPERATOR OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-DETAIL TO AUD-DETAIL OF AUDIT-LINE-REC.
+    WRITE AUDIT-LINE-REC.
+    CLOSE AUDIT-FILE.
+8000-WRITE-AUDIT-LOG-EXIT.
+    EXIT.
