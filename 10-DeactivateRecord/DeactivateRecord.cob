@@ -0,0 +1,122 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DeactivateRecord.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT MASTER-FILE ASSIGN TO "personas.txt"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS PR-PERSON-ID OF MASTER-RECORD
+       FILE STATUS IS WS-FILE-STATUS.
+    SELECT AUDIT-FILE ASSIGN TO "auditoria.log"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-AUDIT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD MASTER-FILE.
+    COPY PERSONREC REPLACING PERSON-RECORD BY MASTER-RECORD.
+
+FD AUDIT-FILE.
+    COPY AUDITREC REPLACING AUDIT-RECORD BY AUDIT-LINE-REC.
+
+WORKING-STORAGE SECTION.
+01 WS-ID PIC 9(06).
+01 WS-CONFIRM PIC X.
+01 WS-FILE-STATUS PIC XX VALUE "00".
+01 WS-CONTINUE PIC X VALUE "Y".
+01 WS-DEACTIVATED-COUNT PIC 9(4) VALUE 0.
+
+*> Bitácora de auditoría, común a todos los programas del sistema.
+01 WS-AUDIT-STATUS PIC XX VALUE "00".
+01 WS-AUDIT-OPERATOR PIC X(20) VALUE SPACES.
+01 WS-AUDIT-DATE-N PIC 9(8) VALUE 0.
+01 WS-AUDIT-DATE-R REDEFINES WS-AUDIT-DATE-N.
+    05 WS-AUDIT-YEAR  PIC 9(4).
+    05 WS-AUDIT-MONTH PIC 99.
+    05 WS-AUDIT-DAY   PIC 99.
+01 WS-AUDIT-DATE-DISPLAY PIC X(10).
+01 WS-AUDIT-TIME-N PIC 9(8) VALUE 0.
+01 WS-AUDIT-DETAIL PIC X(22) VALUE SPACES.
+
+PROCEDURE DIVISION.
+    OPEN I-O MASTER-FILE.
+    IF WS-FILE-STATUS NOT = "00"
+        DISPLAY "Error: no se pudo abrir 'personas.txt' (status "
+            WS-FILE-STATUS ")."
+        STOP RUN
+    END-IF.
+
+    PERFORM UNTIL WS-CONTINUE = "N"
+        DISPLAY "Introduce el ID de la persona a dar de baja: "
+            WITH NO ADVANCING
+        ACCEPT WS-ID
+        MOVE WS-ID TO PR-PERSON-ID OF MASTER-RECORD
+        READ MASTER-FILE
+            INVALID KEY
+                DISPLAY "No existe ninguna persona con ID " WS-ID
+            NOT INVALID KEY
+              IF PR-TYPE-TRAILER OF MASTER-RECORD
+                DISPLAY "El ID " WS-ID " está reservado para el registro de "
+                    "control y no se puede dar de baja."
+              ELSE
+                IF PR-STATUS-INACTIVE OF MASTER-RECORD
+                    DISPLAY "La persona " WS-ID
+                        " ya está dada de baja: " PR-NAME OF MASTER-RECORD
+                ELSE
+                    DISPLAY "Nombre: " PR-NAME OF MASTER-RECORD
+                        " | Edad: " PR-AGE OF MASTER-RECORD
+                    DISPLAY "¿Confirmar baja de este registro? (Y/N): "
+                        WITH NO ADVANCING
+                    ACCEPT WS-CONFIRM
+                    IF WS-CONFIRM = "Y" OR WS-CONFIRM = "y"
+                        SET PR-STATUS-INACTIVE OF MASTER-RECORD TO TRUE
+                        REWRITE MASTER-RECORD
+                            INVALID KEY
+                                DISPLAY "Error al dar de baja el registro " WS-ID
+                            NOT INVALID KEY
+                                DISPLAY "Registro " WS-ID " dado de baja."
+                                ADD 1 TO WS-DEACTIVATED-COUNT
+                        END-REWRITE
+                    ELSE
+                        DISPLAY "Baja cancelada."
+                    END-IF
+                END-IF
+              END-IF
+        END-READ
+
+        DISPLAY "¿Dar de baja a otra persona? (Y/N): " WITH NO ADVANCING
+        ACCEPT WS-CONTINUE
+    END-PERFORM.
+
+    CLOSE MASTER-FILE.
+    PERFORM 8000-WRITE-AUDIT-LOG.
+    STOP RUN.
+
+8000-WRITE-AUDIT-LOG.
+    OPEN EXTEND AUDIT-FILE.
+    IF WS-AUDIT-STATUS = "35"
+        OPEN OUTPUT AUDIT-FILE
+    END-IF.
+    ACCEPT WS-AUDIT-OPERATOR FROM ENVIRONMENT "USER".
+    ACCEPT WS-AUDIT-DATE-N FROM DATE YYYYMMDD.
+    ACCEPT WS-AUDIT-TIME-N FROM TIME.
+    STRING WS-AUDIT-DAY   DELIMITED BY SIZE "/"
+           WS-AUDIT-MONTH DELIMITED BY SIZE "/"
+           WS-AUDIT-YEAR  DELIMITED BY SIZE
+        INTO WS-AUDIT-DATE-DISPLAY.
+    MOVE SPACES TO WS-AUDIT-DETAIL.
+    STRING "BAJAS=" DELIMITED BY SIZE
+           WS-DEACTIVATED-COUNT DELIMITED BY SIZE
+        INTO WS-AUDIT-DETAIL.
+    MOVE SPACES TO AUDIT-LINE-REC.
+    MOVE "DeactivateRecord" TO AUD-PROGRAM OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-DATE-DISPLAY TO AUD-DATE OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-TIME-N TO AUD-TIME OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-OPERATOR TO AUD-OPERATOR OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-DETAIL TO AUD-DETAIL OF AUDIT-LINE-REC.
+    WRITE AUDIT-LINE-REC.
+    CLOSE AUDIT-FILE.
+8000-WRITE-AUDIT-LOG-EXIT.
+    EXIT.
