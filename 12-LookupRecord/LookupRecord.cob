@@ -0,0 +1,153 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. LookupRecord.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT MASTER-FILE ASSIGN TO "personas.txt"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS PR-PERSON-ID OF MASTER-RECORD
+       FILE STATUS IS WS-FILE-STATUS.
+    SELECT AUDIT-FILE ASSIGN TO "auditoria.log"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-AUDIT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD MASTER-FILE.
+    COPY PERSONREC REPLACING PERSON-RECORD BY MASTER-RECORD.
+
+FD AUDIT-FILE.
+    COPY AUDITREC REPLACING AUDIT-RECORD BY AUDIT-LINE-REC.
+
+WORKING-STORAGE SECTION.
+01 WS-SEARCH-MODE PIC X VALUE "I".
+01 WS-ID PIC 9(06).
+01 WS-NAME PIC X(20).
+01 WS-FOUND PIC X VALUE "N".
+01 WS-EOF PIC X VALUE "N".
+01 WS-FILE-STATUS PIC XX VALUE "00".
+01 WS-CONTINUE PIC X VALUE "Y".
+01 WS-SEARCH-COUNT PIC 9(4) VALUE 0.
+
+*> Bitácora de auditoría, común a todos los programas del sistema.
+01 WS-AUDIT-STATUS PIC XX VALUE "00".
+01 WS-AUDIT-OPERATOR PIC X(20) VALUE SPACES.
+01 WS-AUDIT-DATE-N PIC 9(8) VALUE 0.
+01 WS-AUDIT-DATE-R REDEFINES WS-AUDIT-DATE-N.
+    05 WS-AUDIT-YEAR  PIC 9(4).
+    05 WS-AUDIT-MONTH PIC 99.
+    05 WS-AUDIT-DAY   PIC 99.
+01 WS-AUDIT-DATE-DISPLAY PIC X(10).
+01 WS-AUDIT-TIME-N PIC 9(8) VALUE 0.
+01 WS-AUDIT-DETAIL PIC X(22) VALUE SPACES.
+
+PROCEDURE DIVISION.
+    OPEN INPUT MASTER-FILE.
+    IF WS-FILE-STATUS NOT = "00"
+        DISPLAY "Error: no se pudo abrir 'personas.txt' (status "
+            WS-FILE-STATUS ")."
+        STOP RUN
+    END-IF.
+
+    PERFORM UNTIL WS-CONTINUE = "N"
+        DISPLAY "¿Buscar por (I)D o por (N)ombre?: " WITH NO ADVANCING
+        ACCEPT WS-SEARCH-MODE
+
+        IF WS-SEARCH-MODE = "N" OR WS-SEARCH-MODE = "n"
+            PERFORM 2000-LOOKUP-BY-NAME
+        ELSE
+            PERFORM 1000-LOOKUP-BY-ID
+        END-IF
+        ADD 1 TO WS-SEARCH-COUNT
+
+        DISPLAY "¿Buscar otra persona? (Y/N): " WITH NO ADVANCING
+        ACCEPT WS-CONTINUE
+    END-PERFORM.
+
+    CLOSE MASTER-FILE.
+    PERFORM 8000-WRITE-AUDIT-LOG.
+    STOP RUN.
+
+1000-LOOKUP-BY-ID.
+    DISPLAY "Introduce el ID a buscar: " WITH NO ADVANCING
+    ACCEPT WS-ID.
+    MOVE WS-ID TO PR-PERSON-ID OF MASTER-RECORD.
+    READ MASTER-FILE
+        INVALID KEY
+            DISPLAY "No existe ninguna persona con ID " WS-ID
+        NOT INVALID KEY
+            IF PR-TYPE-TRAILER OF MASTER-RECORD
+                DISPLAY "El ID " WS-ID " está reservado para el registro de "
+                    "control."
+            ELSE
+                PERFORM 3000-DISPLAY-RECORD
+            END-IF
+    END-READ.
+1000-LOOKUP-BY-ID-EXIT.
+    EXIT.
+
+2000-LOOKUP-BY-NAME.
+    DISPLAY "Introduce el nombre a buscar: " WITH NO ADVANCING
+    ACCEPT WS-NAME.
+    MOVE "N" TO WS-FOUND.
+    MOVE LOW-VALUES TO PR-PERSON-ID OF MASTER-RECORD.
+    START MASTER-FILE KEY IS >= PR-PERSON-ID OF MASTER-RECORD
+        INVALID KEY MOVE "Y" TO WS-EOF
+        NOT INVALID KEY MOVE "N" TO WS-EOF
+    END-START.
+    PERFORM UNTIL WS-EOF = "Y" OR WS-FOUND = "Y"
+        READ MASTER-FILE NEXT RECORD
+            AT END MOVE "Y" TO WS-EOF
+            NOT AT END
+                IF PR-NAME OF MASTER-RECORD = WS-NAME
+                    MOVE "Y" TO WS-FOUND
+                    PERFORM 3000-DISPLAY-RECORD
+                END-IF
+        END-READ
+    END-PERFORM.
+    IF WS-FOUND = "N"
+        DISPLAY "No existe ninguna persona con el nombre " WS-NAME
+    END-IF.
+2000-LOOKUP-BY-NAME-EXIT.
+    EXIT.
+
+3000-DISPLAY-RECORD.
+    DISPLAY "ID    : " PR-PERSON-ID OF MASTER-RECORD.
+    DISPLAY "Nombre: " PR-NAME OF MASTER-RECORD.
+    DISPLAY "Edad  : " PR-AGE OF MASTER-RECORD.
+    IF PR-STATUS-INACTIVE OF MASTER-RECORD
+        DISPLAY "Estado: INACTIVO"
+    ELSE
+        DISPLAY "Estado: ACTIVO"
+    END-IF.
+3000-DISPLAY-RECORD-EXIT.
+    EXIT.
+
+8000-WRITE-AUDIT-LOG.
+    OPEN EXTEND AUDIT-FILE.
+    IF WS-AUDIT-STATUS = "35"
+        OPEN OUTPUT AUDIT-FILE
+    END-IF.
+    ACCEPT WS-AUDIT-OPERATOR FROM ENVIRONMENT "USER".
+    ACCEPT WS-AUDIT-DATE-N FROM DATE YYYYMMDD.
+    ACCEPT WS-AUDIT-TIME-N FROM TIME.
+    STRING WS-AUDIT-DAY   DELIMITED BY SIZE "/"
+           WS-AUDIT-MONTH DELIMITED BY SIZE "/"
+           WS-AUDIT-YEAR  DELIMITED BY SIZE
+        INTO WS-AUDIT-DATE-DISPLAY.
+    MOVE SPACES TO WS-AUDIT-DETAIL.
+    STRING "BUSQUEDAS=" DELIMITED BY SIZE
+           WS-SEARCH-COUNT DELIMITED BY SIZE
+        INTO WS-AUDIT-DETAIL.
+    MOVE SPACES TO AUDIT-LINE-REC.
+    MOVE "LookupRecord" TO AUD-PROGRAM OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-DATE-DISPLAY TO AUD-DATE OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-TIME-N TO AUD-TIME OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-OPERATOR TO AUD-OPERATOR OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-DETAIL TO AUD-DETAIL OF AUDIT-LINE-REC.
+    WRITE AUDIT-LINE-REC.
+    CLOSE AUDIT-FILE.
+8000-WRITE-AUDIT-LOG-EXIT.
+    EXIT.
