@@ -5,14 +5,43 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT INPUT-FILE ASSIGN TO "personas.txt"
-       ORGANIZATION IS LINE SEQUENTIAL.
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS SEQUENTIAL
+       RECORD KEY IS PR-PERSON-ID OF INPUT-RECORD
+       FILE STATUS IS WS-FILE-STATUS.
+    SELECT SORT-WORK-FILE ASSIGN TO "personas.srt".
+    SELECT SORTED-FILE ASSIGN TO "personas_sorted.tmp"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-SORTED-STATUS.
+    SELECT AUDIT-FILE ASSIGN TO "auditoria.log"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-AUDIT-STATUS.
+    SELECT CHECKPOINT-FILE ASSIGN TO "read_checkpoint.ck"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-CKPT-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
 FD INPUT-FILE.
-01 INPUT-RECORD PIC X(80).
+    COPY PERSONREC REPLACING PERSON-RECORD BY INPUT-RECORD.
+
+SD SORT-WORK-FILE.
+    COPY PERSONREC REPLACING PERSON-RECORD BY SORT-RECORD.
+
+FD SORTED-FILE.
+    COPY PERSONREC REPLACING PERSON-RECORD BY SORTED-RECORD.
+
+FD AUDIT-FILE.
+    COPY AUDITREC REPLACING AUDIT-RECORD BY AUDIT-LINE-REC.
+
+FD CHECKPOINT-FILE.
+01 CHECKPOINT-RECORD.
+    05 CKPT-COUNT-FIELD PIC 9(06).
+    05 CKPT-SORT-KEY-FIELD PIC X(01).
 
 WORKING-STORAGE SECTION.
+01 WS-SORTED-STATUS PIC XX VALUE "00".
+01 WS-SORT-CHOICE PIC X VALUE "I".
 01 WS-NAME PIC X(20).
 01 WS-AGE PIC XX.
 01 EOF-FLAG PIC X VALUE "N".
@@ -20,21 +49,142 @@ WORKING-STORAGE SECTION.
 01 WS-AGE-CHECK PIC 9 VALUE 1.       *> Contador para recorrer los caracteres de WS-AGE
 01 TOTAL-VALID-RECORDS PIC 9(4) VALUE 0. *> Contador de registros válidos
 01 TOTAL-INVALID-RECORDS PIC 9(4) VALUE 0. *> Contador de registros inválidos
+01 TOTAL-BLANK-NAME-RECORDS PIC 9(4) VALUE 0.  *> Inválidos por nombre en blanco
+01 TOTAL-INVALID-AGE-RECORDS PIC 9(4) VALUE 0. *> Inválidos por edad no numérica
+01 TOTAL-OUT-OF-RANGE-RECORDS PIC 9(4) VALUE 0. *> Inválidos por edad fuera de rango
+01 WS-FILE-STATUS PIC XX VALUE "00".
+
+*> Rango de edad válido, configurable por variables de entorno
+*> EDAD_MINIMA / EDAD_MAXIMA; si no están definidas o no son
+*> numéricas se mantiene el rango completo 00-99 (sin restricción).
+01 WS-EDAD-MIN PIC 99 VALUE 0.
+01 WS-EDAD-MAX PIC 99 VALUE 99.
+01 WS-EDAD-MIN-ENV PIC X(02) VALUE SPACES.
+01 WS-EDAD-MAX-ENV PIC X(02) VALUE SPACES.
+
+*> Recálculo de la edad a partir de la fecha de nacimiento (PR-BIRTH-DATE),
+*> cuando ésta se conoce; si no, se sigue usando PR-AGE tal cual.
+01 WS-CALC-AGE PIC 99 VALUE 0.
+01 WS-TODAY-DATE PIC 9(8) VALUE 0.
+01 WS-TODAY-DATE-R REDEFINES WS-TODAY-DATE.
+    05 WS-TODAY-YEAR  PIC 9(4).
+    05 WS-TODAY-MONTH PIC 99.
+    05 WS-TODAY-DAY   PIC 99.
+01 WS-BIRTH-DATE-WORK PIC 9(8) VALUE 0.
+01 WS-BIRTH-DATE-WORK-R REDEFINES WS-BIRTH-DATE-WORK.
+    05 WS-BIRTH-YEAR  PIC 9(4).
+    05 WS-BIRTH-MONTH PIC 99.
+    05 WS-BIRTH-DAY   PIC 99.
+
+*> Registro trailer de control al final de personas.txt.
+01 WS-CONTROL-COUNT PIC 9(06) VALUE 0.
+01 WS-CONTROL-SUM PIC 9(06) VALUE 0.
+
+*> Reinicio/checkpoint: permite retomar el listado donde se quedó si
+*> el proceso se interrumpe a mitad de un fichero grande. Cada
+*> WS-CKPT-INTERVAL registros se anota en read_checkpoint.ck el
+*> número de registros ya leídos de SORTED-FILE.
+01 WS-CKPT-STATUS PIC XX VALUE "00".
+01 WS-CKPT-COUNT PIC 9(06) VALUE 0.
+01 WS-CKPT-INTERVAL PIC 9(04) VALUE 100.
+01 WS-RECORDS-READ PIC 9(06) VALUE 0.
+01 WS-RESUME-CHOICE PIC X VALUE "N".
+01 WS-SORT-KEY-NORM PIC X VALUE "I". *> Orden de clasificación normalizado (N/E/I)
+01 WS-CKPT-SORT-KEY PIC X VALUE SPACES. *> Orden con el que se guardó el checkpoint
+01 WS-RESUME-ACTIVE PIC X VALUE "N". *> "Y" si esta ejecución reanuda de verdad
+
+*> Modo desatendido: si el proceso que llama (p.ej. PipelineDriver) fija
+*> estas variables de entorno, se usan en vez de preguntar por consola,
+*> para que una ejecución nocturna no se quede bloqueada en un ACCEPT.
+01 WS-SORT-CHOICE-ENV PIC X VALUE SPACES.
+01 WS-RESUME-CHOICE-ENV PIC X VALUE SPACES.
+
+*> Bitácora de auditoría, común a todos los programas del sistema.
+01 WS-AUDIT-STATUS PIC XX VALUE "00".
+01 WS-AUDIT-OPERATOR PIC X(20) VALUE SPACES.
+01 WS-AUDIT-DATE-N PIC 9(8) VALUE 0.
+01 WS-AUDIT-DATE-R REDEFINES WS-AUDIT-DATE-N.
+    05 WS-AUDIT-YEAR  PIC 9(4).
+    05 WS-AUDIT-MONTH PIC 99.
+    05 WS-AUDIT-DAY   PIC 99.
+01 WS-AUDIT-DATE-DISPLAY PIC X(10).
+01 WS-AUDIT-TIME-N PIC 9(8) VALUE 0.
+01 WS-AUDIT-DETAIL PIC X(22) VALUE SPACES.
 
 PROCEDURE DIVISION.
-    OPEN INPUT INPUT-FILE.
+    ACCEPT WS-EDAD-MIN-ENV FROM ENVIRONMENT "EDAD_MINIMA".
+    IF WS-EDAD-MIN-ENV IS NUMERIC
+        MOVE WS-EDAD-MIN-ENV TO WS-EDAD-MIN
+    END-IF.
+    ACCEPT WS-EDAD-MAX-ENV FROM ENVIRONMENT "EDAD_MAXIMA".
+    IF WS-EDAD-MAX-ENV IS NUMERIC
+        MOVE WS-EDAD-MAX-ENV TO WS-EDAD-MAX
+    END-IF.
+
+    ACCEPT WS-SORT-CHOICE-ENV FROM ENVIRONMENT "RMR_ORDEN".
+    IF WS-SORT-CHOICE-ENV NOT = SPACES
+        MOVE WS-SORT-CHOICE-ENV TO WS-SORT-CHOICE
+    ELSE
+        DISPLAY "Orden del listado: (N)ombre, (E)dad, o (I)D [por defecto]: "
+            WITH NO ADVANCING
+        ACCEPT WS-SORT-CHOICE
+    END-IF.
+
+    EVALUATE WS-SORT-CHOICE
+        WHEN "N" WHEN "n"
+            MOVE "N" TO WS-SORT-KEY-NORM
+        WHEN "E" WHEN "e"
+            MOVE "E" TO WS-SORT-KEY-NORM
+        WHEN OTHER
+            MOVE "I" TO WS-SORT-KEY-NORM
+    END-EVALUATE.
+
+    PERFORM 1500-CHECK-RESTART.
+
+    IF WS-RESUME-ACTIVE = "Y"
+        DISPLAY "Se reutiliza la clasificación de la ejecución interrumpida."
+    ELSE
+        EVALUATE WS-SORT-KEY-NORM
+            WHEN "N"
+                SORT SORT-WORK-FILE ON ASCENDING KEY PR-NAME OF SORT-RECORD
+                    USING INPUT-FILE GIVING SORTED-FILE
+            WHEN "E"
+                SORT SORT-WORK-FILE ON ASCENDING KEY PR-AGE OF SORT-RECORD
+                    USING INPUT-FILE GIVING SORTED-FILE
+            WHEN OTHER
+                SORT SORT-WORK-FILE ON ASCENDING KEY PR-PERSON-ID OF SORT-RECORD
+                    USING INPUT-FILE GIVING SORTED-FILE
+        END-EVALUATE
+
+        IF WS-FILE-STATUS NOT = "00"
+            DISPLAY "Error: no se pudo leer 'personas.txt' (status "
+                WS-FILE-STATUS ")."
+            MOVE 16 TO RETURN-CODE
+            GOBACK
+        END-IF
+    END-IF.
+
+    OPEN INPUT SORTED-FILE.
 
     PERFORM UNTIL EOF-FLAG = "Y"
-        READ INPUT-FILE INTO INPUT-RECORD
+        READ SORTED-FILE INTO INPUT-RECORD
             AT END MOVE "Y" TO EOF-FLAG
             NOT AT END
-                MOVE INPUT-RECORD (1:20) TO WS-NAME
-                MOVE INPUT-RECORD (21:2) TO WS-AGE
+              ADD 1 TO WS-RECORDS-READ
+              IF FUNCTION MOD(WS-RECORDS-READ, WS-CKPT-INTERVAL) = 0
+                  PERFORM 1600-WRITE-CHECKPOINT
+              END-IF
+              IF PR-TYPE-TRAILER OF INPUT-RECORD
+                MOVE PR-CONTROL-COUNT OF INPUT-RECORD TO WS-CONTROL-COUNT
+              ELSE
+                MOVE PR-NAME OF INPUT-RECORD TO WS-NAME
+                MOVE PR-AGE OF INPUT-RECORD TO WS-AGE
 
                 *> Validar el nombre
                 IF WS-NAME = SPACES
                     DISPLAY "Error: Nombre vacío o en blanco. Registro ignorado."
                     ADD 1 TO TOTAL-INVALID-RECORDS
+                    ADD 1 TO TOTAL-BLANK-NAME-RECORDS
                 ELSE
                     *> Validar que la edad sea numérica
                     MOVE 1 TO WS-AGE-CHECK
@@ -49,19 +199,164 @@ PROCEDURE DIVISION.
                     IF WS-NUMERIC-FLAG = "N"
                         DISPLAY "Error: Edad no válida para el nombre: " WS-NAME
                         ADD 1 TO TOTAL-INVALID-RECORDS
+                        ADD 1 TO TOTAL-INVALID-AGE-RECORDS
                     ELSE
-                        DISPLAY "Nombre: " WS-NAME " | Edad: " WS-AGE
-                        ADD 1 TO TOTAL-VALID-RECORDS
+                        PERFORM 4400-COMPUTE-CURRENT-AGE
+                        IF WS-AGE < WS-EDAD-MIN OR WS-AGE > WS-EDAD-MAX
+                            DISPLAY "Error: Edad fuera del rango permitido ("
+                                WS-EDAD-MIN "-" WS-EDAD-MAX ") para: " WS-NAME
+                            ADD 1 TO TOTAL-INVALID-RECORDS
+                            ADD 1 TO TOTAL-OUT-OF-RANGE-RECORDS
+                        ELSE
+                            DISPLAY "Nombre: " WS-NAME " | Edad: " WS-AGE
+                            ADD 1 TO TOTAL-VALID-RECORDS
+                        END-IF
                     END-IF
                 END-IF
+              END-IF
         END-READ
     END-PERFORM.
 
-    CLOSE INPUT-FILE.
+    CLOSE SORTED-FILE.
+
+    PERFORM 1700-CLEAR-CHECKPOINT.
 
     *> Mostrar resumen
     DISPLAY "Resumen del procesamiento:"
     DISPLAY "Registros válidos: " TOTAL-VALID-RECORDS
     DISPLAY "Registros inválidos: " TOTAL-INVALID-RECORDS
+    DISPLAY "  - Por nombre en blanco: " TOTAL-BLANK-NAME-RECORDS
+    DISPLAY "  - Por edad no numérica: " TOTAL-INVALID-AGE-RECORDS
+    DISPLAY "  - Por edad fuera de rango (" WS-EDAD-MIN "-" WS-EDAD-MAX "): "
+        TOTAL-OUT-OF-RANGE-RECORDS
+
+    *> Cuadre contra el registro trailer de personas.txt
+    IF WS-CONTROL-COUNT = 0
+        DISPLAY "Aviso: personas.txt no tiene registro de control (trailer)."
+    ELSE
+        COMPUTE WS-CONTROL-SUM =
+            TOTAL-VALID-RECORDS + TOTAL-INVALID-RECORDS
+        IF WS-CONTROL-SUM = WS-CONTROL-COUNT
+            DISPLAY "Cuadre de control correcto frente al trailer: "
+                WS-CONTROL-COUNT
+        ELSE
+            DISPLAY "AVISO: descuadre frente al trailer. Trailer: "
+                WS-CONTROL-COUNT " Leídos: " WS-CONTROL-SUM
+        END-IF
+    END-IF.
+
     DISPLAY "Fin del archivo.".
-    STOP RUN.
+    PERFORM 8000-WRITE-AUDIT-LOG.
+    GOBACK.
+
+1500-CHECK-RESTART.
+    MOVE "N" TO WS-RESUME-ACTIVE.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF WS-CKPT-STATUS = "00"
+        READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+            AT END MOVE 0 TO WS-CKPT-COUNT
+            NOT AT END
+                MOVE CKPT-COUNT-FIELD TO WS-CKPT-COUNT
+                MOVE CKPT-SORT-KEY-FIELD TO WS-CKPT-SORT-KEY
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    ELSE
+        MOVE 0 TO WS-CKPT-COUNT
+    END-IF.
+    IF WS-CKPT-COUNT > 0
+        IF WS-CKPT-SORT-KEY NOT = WS-SORT-KEY-NORM
+            DISPLAY "Aviso: el punto de reinicio se guardó con otro orden de "
+                "clasificación (" WS-CKPT-SORT-KEY "). Se reinicia desde el "
+                "principio."
+            MOVE 0 TO WS-CKPT-COUNT
+            MOVE 0 TO WS-RECORDS-READ
+        ELSE
+            ACCEPT WS-RESUME-CHOICE-ENV FROM ENVIRONMENT "RMR_REANUDAR"
+            IF WS-RESUME-CHOICE-ENV NOT = SPACES
+                MOVE WS-RESUME-CHOICE-ENV TO WS-RESUME-CHOICE
+            ELSE
+                DISPLAY "Se encontró un listado interrumpido tras el registro "
+                    WS-CKPT-COUNT ". ¿Reutilizarlo en vez de volver a ordenar "
+                    "'personas.txt'? (Y/N): "
+                    WITH NO ADVANCING
+                ACCEPT WS-RESUME-CHOICE
+            END-IF
+            IF WS-RESUME-CHOICE = "Y" OR WS-RESUME-CHOICE = "y"
+                MOVE "Y" TO WS-RESUME-ACTIVE
+                DISPLAY "Se reprocesará 'personas_sorted.tmp' desde el "
+                    "principio para que el resumen cuadre."
+            ELSE
+                MOVE 0 TO WS-CKPT-COUNT
+                MOVE 0 TO WS-RECORDS-READ
+            END-IF
+        END-IF
+    END-IF.
+1500-CHECK-RESTART-EXIT.
+    EXIT.
+
+1600-WRITE-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    MOVE WS-RECORDS-READ TO CKPT-COUNT-FIELD.
+    MOVE WS-SORT-KEY-NORM TO CKPT-SORT-KEY-FIELD.
+    WRITE CHECKPOINT-RECORD.
+    CLOSE CHECKPOINT-FILE.
+1600-WRITE-CHECKPOINT-EXIT.
+    EXIT.
+
+1700-CLEAR-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    MOVE 0 TO CKPT-COUNT-FIELD.
+    MOVE SPACES TO CKPT-SORT-KEY-FIELD.
+    WRITE CHECKPOINT-RECORD.
+    CLOSE CHECKPOINT-FILE.
+1700-CLEAR-CHECKPOINT-EXIT.
+    EXIT.
+
+4400-COMPUTE-CURRENT-AGE.
+    IF PR-BIRTH-DATE OF INPUT-RECORD = 0
+        CONTINUE
+    ELSE
+        ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+        MOVE PR-BIRTH-DATE OF INPUT-RECORD TO WS-BIRTH-DATE-WORK
+        COMPUTE WS-CALC-AGE = WS-TODAY-YEAR - WS-BIRTH-YEAR
+        IF WS-TODAY-MONTH < WS-BIRTH-MONTH
+            SUBTRACT 1 FROM WS-CALC-AGE
+        ELSE
+            IF WS-TODAY-MONTH = WS-BIRTH-MONTH
+                    AND WS-TODAY-DAY < WS-BIRTH-DAY
+                SUBTRACT 1 FROM WS-CALC-AGE
+            END-IF
+        END-IF
+        MOVE WS-CALC-AGE TO WS-AGE
+    END-IF.
+4400-COMPUTE-CURRENT-AGE-EXIT.
+    EXIT.
+
+8000-WRITE-AUDIT-LOG.
+    OPEN EXTEND AUDIT-FILE.
+    IF WS-AUDIT-STATUS = "35"
+        OPEN OUTPUT AUDIT-FILE
+    END-IF.
+    ACCEPT WS-AUDIT-OPERATOR FROM ENVIRONMENT "USER".
+    ACCEPT WS-AUDIT-DATE-N FROM DATE YYYYMMDD.
+    ACCEPT WS-AUDIT-TIME-N FROM TIME.
+    STRING WS-AUDIT-DAY   DELIMITED BY SIZE "/"
+           WS-AUDIT-MONTH DELIMITED BY SIZE "/"
+           WS-AUDIT-YEAR  DELIMITED BY SIZE
+        INTO WS-AUDIT-DATE-DISPLAY.
+    MOVE SPACES TO WS-AUDIT-DETAIL.
+    STRING "V=" DELIMITED BY SIZE
+           TOTAL-VALID-RECORDS DELIMITED BY SIZE
+           " I=" DELIMITED BY SIZE
+           TOTAL-INVALID-RECORDS DELIMITED BY SIZE
+        INTO WS-AUDIT-DETAIL.
+    MOVE SPACES TO AUDIT-LINE-REC.
+    MOVE "ReadMultipleRecords" TO AUD-PROGRAM OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-DATE-DISPLAY TO AUD-DATE OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-TIME-N TO AUD-TIME OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-OPERATOR TO AUD-OPERATOR OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-DETAIL TO AUD-DETAIL OF AUDIT-LINE-REC.
+    WRITE AUDIT-LINE-REC.
+    CLOSE AUDIT-FILE.
+8000-WRITE-AUDIT-LOG-EXIT.
+    EXIT.
