@@ -0,0 +1,79 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PipelineDriver.
+
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WS-STEP-FAILED PIC X VALUE "N".
+
+*> Valores por defecto para la ejecución desatendida de los pasos 1 y 2:
+*> añadir sin preguntar, entrada por lote, orden por ID, y no reanudar
+*> un punto de reinicio a ciegas (se prefiere reordenar y recontar).
+01 WS-MODO-ALTA PIC X VALUE "A".
+01 WS-MODO-ENTRADA PIC X VALUE "L".
+01 WS-FICHERO-LOTE PIC X(20) VALUE "altas_pendientes.txt".
+01 WS-ORDEN-LISTADO PIC X VALUE "I".
+01 WS-REANUDAR PIC X VALUE "N".
+
+PROCEDURE DIVISION.
+    *> Ejecución desatendida: se fijan las variables de entorno que
+    *> WriteMultipleRecords y ReadMultipleRecords aceptan para evitar
+    *> quedarse bloqueados en un ACCEPT de consola.
+    DISPLAY "WMR_MODO" UPON ENVIRONMENT-NAME.
+    DISPLAY WS-MODO-ALTA UPON ENVIRONMENT-VALUE.
+    DISPLAY "WMR_ENTRADA" UPON ENVIRONMENT-NAME.
+    DISPLAY WS-MODO-ENTRADA UPON ENVIRONMENT-VALUE.
+    DISPLAY "WMR_FICHERO_LOTE" UPON ENVIRONMENT-NAME.
+    DISPLAY WS-FICHERO-LOTE UPON ENVIRONMENT-VALUE.
+    DISPLAY "RMR_ORDEN" UPON ENVIRONMENT-NAME.
+    DISPLAY WS-ORDEN-LISTADO UPON ENVIRONMENT-VALUE.
+    DISPLAY "RMR_REANUDAR" UPON ENVIRONMENT-NAME.
+    DISPLAY WS-REANUDAR UPON ENVIRONMENT-VALUE.
+
+    DISPLAY "=== Paso 1/4: alta de personas ===".
+    CALL "WriteMultipleRecords".
+    IF RETURN-CODE NOT = 0
+        DISPLAY "Fallo en WriteMultipleRecords (RETURN-CODE "
+            RETURN-CODE "). Se detiene el proceso."
+        MOVE "Y" TO WS-STEP-FAILED
+    END-IF.
+
+    IF WS-STEP-FAILED = "N"
+        DISPLAY "=== Paso 2/4: lectura y validación ==="
+        CALL "ReadMultipleRecords"
+        IF RETURN-CODE NOT = 0
+            DISPLAY "Fallo en ReadMultipleRecords (RETURN-CODE "
+                RETURN-CODE "). Se detiene el proceso."
+            MOVE "Y" TO WS-STEP-FAILED
+        END-IF
+    END-IF.
+
+    IF WS-STEP-FAILED = "N"
+        DISPLAY "=== Paso 3/4: separación de válidos e inválidos ==="
+        CALL "SaveValidInvalidRecords"
+        IF RETURN-CODE NOT = 0
+            DISPLAY "Fallo en SaveValidInvalidRecords (RETURN-CODE "
+                RETURN-CODE "). Se detiene el proceso."
+            MOVE "Y" TO WS-STEP-FAILED
+        END-IF
+    END-IF.
+
+    IF WS-STEP-FAILED = "N"
+        DISPLAY "=== Paso 4/4: exportación a CSV ==="
+        CALL "SaveValidRecordsToCSV"
+        IF RETURN-CODE NOT = 0
+            DISPLAY "Fallo en SaveValidRecordsToCSV (RETURN-CODE "
+                RETURN-CODE "). Se detiene el proceso."
+            MOVE "Y" TO WS-STEP-FAILED
+        END-IF
+    END-IF.
+
+    IF WS-STEP-FAILED = "Y"
+        DISPLAY "Proceso completo NO finalizado correctamente."
+        MOVE 16 TO RETURN-CODE
+    ELSE
+        DISPLAY "Proceso completo finalizado correctamente."
+    END-IF.
+
+    STOP RUN.
