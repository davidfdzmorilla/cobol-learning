@@ -5,18 +5,27 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT INPUT-FILE ASSIGN TO "personas.txt"
-       ORGANIZATION IS LINE SEQUENTIAL.
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS SEQUENTIAL
+       RECORD KEY IS PR-PERSON-ID OF INPUT-RECORD
+       FILE STATUS IS WS-FILE-STATUS.
     SELECT CSV-FILE ASSIGN TO "validos.csv"
        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT AUDIT-FILE ASSIGN TO "auditoria.log"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-AUDIT-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
 FD INPUT-FILE.
-01 INPUT-RECORD PIC X(80).
+    COPY PERSONREC REPLACING PERSON-RECORD BY INPUT-RECORD.
 
 FD CSV-FILE.
 01 CSV-RECORD PIC X(80).
 
+FD AUDIT-FILE.
+    COPY AUDITREC REPLACING AUDIT-RECORD BY AUDIT-LINE-REC.
+
 WORKING-STORAGE SECTION.
 01 WS-NAME PIC X(20).
 01 WS-AGE PIC XX.
@@ -24,11 +33,50 @@ WORKING-STORAGE SECTION.
 01 WS-AGE-CHECK PIC 9 VALUE 1.
 01 EOF-FLAG PIC X VALUE "N".
 01 CSV-HEADER PIC X(80) VALUE "Nombre,Edad".
+01 WS-FILE-STATUS PIC XX VALUE "00".
+01 WS-QUOTE PIC X VALUE '"'.
+01 WS-EXPORTED-COUNT PIC 9(4) VALUE 0.
+
+*> Rango de edad válido, configurable por variables de entorno
+*> EDAD_MINIMA / EDAD_MAXIMA; si no están definidas o no son
+*> numéricas se mantiene el rango completo 00-99 (sin restricción).
+01 WS-EDAD-MIN PIC 99 VALUE 0.
+01 WS-EDAD-MAX PIC 99 VALUE 99.
+01 WS-EDAD-MIN-ENV PIC X(02) VALUE SPACES.
+01 WS-EDAD-MAX-ENV PIC X(02) VALUE SPACES.
+
+*> Bitácora de auditoría, común a todos los programas del sistema.
+01 WS-AUDIT-STATUS PIC XX VALUE "00".
+01 WS-AUDIT-OPERATOR PIC X(20) VALUE SPACES.
+01 WS-AUDIT-DATE-N PIC 9(8) VALUE 0.
+01 WS-AUDIT-DATE-R REDEFINES WS-AUDIT-DATE-N.
+    05 WS-AUDIT-YEAR  PIC 9(4).
+    05 WS-AUDIT-MONTH PIC 99.
+    05 WS-AUDIT-DAY   PIC 99.
+01 WS-AUDIT-DATE-DISPLAY PIC X(10).
+01 WS-AUDIT-TIME-N PIC 9(8) VALUE 0.
+01 WS-AUDIT-DETAIL PIC X(22) VALUE SPACES.
 
 PROCEDURE DIVISION.
+    ACCEPT WS-EDAD-MIN-ENV FROM ENVIRONMENT "EDAD_MINIMA".
+    IF WS-EDAD-MIN-ENV IS NUMERIC
+        MOVE WS-EDAD-MIN-ENV TO WS-EDAD-MIN
+    END-IF.
+    ACCEPT WS-EDAD-MAX-ENV FROM ENVIRONMENT "EDAD_MAXIMA".
+    IF WS-EDAD-MAX-ENV IS NUMERIC
+        MOVE WS-EDAD-MAX-ENV TO WS-EDAD-MAX
+    END-IF.
+
     OPEN INPUT INPUT-FILE
          OUTPUT CSV-FILE.
 
+    IF WS-FILE-STATUS NOT = "00"
+        DISPLAY "Error: no se pudo abrir 'personas.txt' (status "
+            WS-FILE-STATUS ")."
+        MOVE 16 TO RETURN-CODE
+        GOBACK
+    END-IF.
+
     *> Escribir encabezado en el archivo CSV
     WRITE CSV-RECORD FROM CSV-HEADER.
 
@@ -36,9 +84,12 @@ PROCEDURE DIVISION.
         READ INPUT-FILE INTO INPUT-RECORD
             AT END MOVE "Y" TO EOF-FLAG
             NOT AT END
+              IF PR-TYPE-TRAILER OF INPUT-RECORD
+                CONTINUE
+              ELSE
                 MOVE SPACES TO CSV-RECORD           *> Limpiar CSV-RECORD
-                MOVE INPUT-RECORD (1:20) TO WS-NAME
-                MOVE INPUT-RECORD (21:2) TO WS-AGE
+                MOVE PR-NAME OF INPUT-RECORD TO WS-NAME
+                MOVE PR-AGE OF INPUT-RECORD TO WS-AGE
 
                 *> Validar que el nombre no esté vacío
                 IF WS-NAME = SPACES
@@ -54,17 +105,28 @@ PROCEDURE DIVISION.
                         END-IF
                     END-PERFORM
 
-                    IF WS-NUMERIC-FLAG = "Y"
-                        *> Crear registro CSV
-                        STRING WS-NAME DELIMITED BY SPACE
-                               "," DELIMITED BY SIZE
-                               WS-AGE DELIMITED BY SIZE
-                               INTO CSV-RECORD
-                        WRITE CSV-RECORD
-                    ELSE
+                    IF WS-NUMERIC-FLAG = "N"
                         DISPLAY "Error: Edad no válida para el nombre: " WS-NAME
+                    ELSE
+                        IF WS-AGE < WS-EDAD-MIN OR WS-AGE > WS-EDAD-MAX
+                            DISPLAY "Error: Edad fuera del rango permitido ("
+                                WS-EDAD-MIN "-" WS-EDAD-MAX ") para: " WS-NAME
+                        ELSE
+                            *> Crear registro CSV. El nombre va entre comillas y
+                            *> sin recortar en el primer espacio, para no perder
+                            *> la segunda palabra de nombres compuestos.
+                            STRING WS-QUOTE DELIMITED BY SIZE
+                                   FUNCTION TRIM(WS-NAME) DELIMITED BY SIZE
+                                   WS-QUOTE DELIMITED BY SIZE
+                                   "," DELIMITED BY SIZE
+                                   WS-AGE DELIMITED BY SIZE
+                                   INTO CSV-RECORD
+                            WRITE CSV-RECORD
+                            ADD 1 TO WS-EXPORTED-COUNT
+                        END-IF
                     END-IF
                 END-IF
+              END-IF
         END-READ
     END-PERFORM.
 
@@ -72,4 +134,32 @@ PROCEDURE DIVISION.
           CSV-FILE.
 
     DISPLAY "Registros válidos exportados a 'validos.csv'."
-    STOP RUN.
+    PERFORM 8000-WRITE-AUDIT-LOG.
+    GOBACK.
+
+8000-WRITE-AUDIT-LOG.
+    OPEN EXTEND AUDIT-FILE.
+    IF WS-AUDIT-STATUS = "35"
+        OPEN OUTPUT AUDIT-FILE
+    END-IF.
+    ACCEPT WS-AUDIT-OPERATOR FROM ENVIRONMENT "USER".
+    ACCEPT WS-AUDIT-DATE-N FROM DATE YYYYMMDD.
+    ACCEPT WS-AUDIT-TIME-N FROM TIME.
+    STRING WS-AUDIT-DAY   DELIMITED BY SIZE "/"
+           WS-AUDIT-MONTH DELIMITED BY SIZE "/"
+           WS-AUDIT-YEAR  DELIMITED BY SIZE
+        INTO WS-AUDIT-DATE-DISPLAY.
+    MOVE SPACES TO WS-AUDIT-DETAIL.
+    STRING "EXPORTADOS=" DELIMITED BY SIZE
+           WS-EXPORTED-COUNT DELIMITED BY SIZE
+        INTO WS-AUDIT-DETAIL.
+    MOVE SPACES TO AUDIT-LINE-REC.
+    MOVE "SaveValidRecordsToCSV" TO AUD-PROGRAM OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-DATE-DISPLAY TO AUD-DATE OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-TIME-N TO AUD-TIME OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-OPERATOR TO AUD-OPERATOR OF AUDIT-LINE-REC.
+    MOVE WS-AUDIT-DETAIL TO AUD-DETAIL OF AUDIT-LINE-REC.
+    WRITE AUDIT-LINE-REC.
+    CLOSE AUDIT-FILE.
+8000-WRITE-AUDIT-LOG-EXIT.
+    EXIT.
